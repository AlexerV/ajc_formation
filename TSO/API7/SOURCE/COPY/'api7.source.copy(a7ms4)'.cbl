@@ -29,13 +29,13 @@
            02  FILLER REDEFINES NUM1F.
              03 NUM1A    PICTURE X.
            02  FILLER   PICTURE X(1).
-           02  NUM1I  PIC 9(9).
+           02  NUM1I  PIC X(11).
            02  NUM2L    COMP  PIC  S9(4).
            02  NUM2F    PICTURE X.
            02  FILLER REDEFINES NUM2F.
              03 NUM2A    PICTURE X.
            02  FILLER   PICTURE X(1).
-           02  NUM2I  PIC 9(9).
+           02  NUM2I  PIC X(11).
            02  TYPEOPL    COMP  PIC  S9(4).
            02  TYPEOPF    PICTURE X.
            02  FILLER REDEFINES TYPEOPF.
@@ -70,10 +70,10 @@
            02  HEUREO  PIC X(8).
            02  FILLER PICTURE X(3).
            02  NUM1C    PICTURE X.
-           02  NUM1O PIC Z(9).
+           02  NUM1O PIC -(7)9.99.
            02  FILLER PICTURE X(3).
            02  NUM2C    PICTURE X.
-           02  NUM2O PIC Z(9).
+           02  NUM2O PIC -(7)9.99.
            02  FILLER PICTURE X(3).
            02  TYPEOPC    PICTURE X.
            02  TYPEOPO PIC X.
