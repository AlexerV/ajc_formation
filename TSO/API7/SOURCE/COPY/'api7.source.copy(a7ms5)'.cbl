@@ -0,0 +1,94 @@
+       01  A7MAP5I.
+           02  FILLER PIC X(12).
+           02  DATEJL    COMP  PIC  S9(4).
+           02  DATEJF    PICTURE X.
+           02  FILLER REDEFINES DATEJF.
+             03 DATEJA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  DATEJI  PIC X(10).
+           02  PGMNAMEL    COMP  PIC  S9(4).
+           02  PGMNAMEF    PICTURE X.
+           02  FILLER REDEFINES PGMNAMEF.
+             03 PGMNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  PGMNAMEI  PIC X(9).
+           02  TRNNAMEL    COMP  PIC  S9(4).
+           02  TRNNAMEF    PICTURE X.
+           02  FILLER REDEFINES TRNNAMEF.
+             03 TRNNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  TRNNAMEI  PIC X(7).
+           02  HEUREL    COMP  PIC  S9(4).
+           02  HEUREF    PICTURE X.
+           02  FILLER REDEFINES HEUREF.
+             03 HEUREA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  HEUREI  PIC X(8).
+           02  IDARTL    COMP  PIC  S9(4).
+           02  IDARTF    PICTURE X.
+           02  FILLER REDEFINES IDARTF.
+             03 IDARTA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  IDARTI  PIC 9(9).
+           02  DESIGL    COMP  PIC  S9(4).
+           02  DESIGF    PICTURE X.
+           02  FILLER REDEFINES DESIGF.
+             03 DESIGA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  DESIGI  PIC X(20).
+           02  PRIXL    COMP  PIC  S9(4).
+           02  PRIXF    PICTURE X.
+           02  FILLER REDEFINES PRIXF.
+             03 PRIXA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  PRIXI  PIC X(8).
+           02  MARQL    COMP  PIC  S9(4).
+           02  MARQF    PICTURE X.
+           02  FILLER REDEFINES MARQF.
+             03 MARQA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MARQI  PIC X(2).
+           02  FAMIL    COMP  PIC  S9(4).
+           02  FAMIF    PICTURE X.
+           02  FILLER REDEFINES FAMIF.
+             03 FAMIA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  FAMII  PIC X(2).
+           02  MESS1L    COMP  PIC  S9(4).
+           02  MESS1F    PICTURE X.
+           02  FILLER REDEFINES MESS1F.
+             03 MESS1A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MESS1I  PIC X(55).
+       01  A7MAP5O REDEFINES A7MAP5I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  DATEJC    PICTURE X.
+           02  DATEJO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  PGMNAMEC    PICTURE X.
+           02  PGMNAMEO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  TRNNAMEC    PICTURE X.
+           02  TRNNAMEO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  HEUREC    PICTURE X.
+           02  HEUREO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  IDARTC    PICTURE X.
+           02  IDARTO PIC Z(9).
+           02  FILLER PICTURE X(3).
+           02  DESIGC    PICTURE X.
+           02  DESIGO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  PRIXC    PICTURE X.
+           02  PRIXO PIC ZZZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  MARQC    PICTURE X.
+           02  MARQO PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  FAMIC    PICTURE X.
+           02  FAMIO PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  MESS1C    PICTURE X.
+           02  MESS1O  PIC X(55).
