@@ -0,0 +1,73 @@
+000100 IDENTIFICATION DIVISION.                                         A7PGM4
+000200 PROGRAM-ID.  A7PGM4.                                             A7PGM4
+000300 AUTHOR.         calcul en ligne.                                 A7PGM4
+000400 ENVIRONMENT DIVISION.                                            A7PGM4
+000500 DATA DIVISION.                                                   A7PGM4
+000600 WORKING-STORAGE SECTION.                                         A7PGM4
+000700     COPY A7MS4.                                                  A7PGM4
+000800 ******                                                           A7PGM4
+000900 01               W-PROGRAM-ID  PICTURE X(8) VALUE 'A7PGM4'.      A7PGM4
+001000 01               W-NUM1        PIC S9(7)V9(2).                   A7PGM4
+001100 01               W-NUM2        PIC S9(7)V9(2).                   A7PGM4
+001200 01               W-RESULT      PIC S9(9)V9(2) USAGE COMP-3.      A7PGM4
+001300 01               W-LIGNE-RESULT.                                 A7PGM4
+001400     05           FILLER      PIC X(11) VALUE 'RESULTAT = '.      A7PGM4
+001500     05           WL-RESULT   PIC -(8)9.99.                       A7PGM4
+001600     05           FILLER      PIC X(32) VALUE SPACES.             A7PGM4
+001700 LINKAGE SECTION.                                                 A7PGM4
+001800 01               DFHCOMMAREA   PICTURE X(1).                     A7PGM4
+001900 PROCEDURE DIVISION.                                              A7PGM4
+002000 N01.                                                             A7PGM4
+002100*         NOTE *RECEPTION DE L'ECRAN A7MS4*.                      A7PGM4
+002200 F01.                                                             A7PGM4
+002300     EXEC CICS                                                    A7PGM4
+002400         RECEIVE MAP('A7MS4') MAPSET('A7MS4')                     A7PGM4
+002500                 INTO(A7MAP4I)                                    A7PGM4
+002600     END-EXEC.                                                    A7PGM4
+002700 F01-FN.                                                          A7PGM4
+002800     EXIT.                                                        A7PGM4
+002900 N05.                                                             A7PGM4
+003000*         NOTE *CALCUL SUIVANT LE TYPE D'OPERATION DEMANDE*.      A7PGM4
+003100 F05.                                                             A7PGM4
+003200     MOVE FUNCTION NUMVAL(NUM1I) TO W-NUM1.                       A7PGM4
+003300     MOVE FUNCTION NUMVAL(NUM2I) TO W-NUM2.                       A7PGM4
+003400     MOVE SPACES TO MESS1O.                                       A7PGM4
+003500     MOVE SPACES TO MESS2O.                                       A7PGM4
+003600     EVALUATE TYPEOPI                                             A7PGM4
+003700         WHEN '+'                                                 A7PGM4
+003800             COMPUTE W-RESULT ROUNDED = W-NUM1 + W-NUM2           A7PGM4
+003900             MOVE W-RESULT TO WL-RESULT                           A7PGM4
+004000             MOVE W-LIGNE-RESULT TO MESS1O                        A7PGM4
+004100         WHEN '-'                                                 A7PGM4
+004200             COMPUTE W-RESULT ROUNDED = W-NUM1 - W-NUM2           A7PGM4
+004300             MOVE W-RESULT TO WL-RESULT                           A7PGM4
+004400             MOVE W-LIGNE-RESULT TO MESS1O                        A7PGM4
+004500         WHEN '*'                                                 A7PGM4
+004600             COMPUTE W-RESULT ROUNDED = W-NUM1 * W-NUM2           A7PGM4
+004700             MOVE W-RESULT TO WL-RESULT                           A7PGM4
+004800             MOVE W-LIGNE-RESULT TO MESS1O                        A7PGM4
+004900         WHEN '/'                                                 A7PGM4
+005000             IF W-NUM2 = ZERO                                     A7PGM4
+005100                 MOVE 'DIVISION PAR ZERO' TO MESS1O               A7PGM4
+005200             ELSE                                                 A7PGM4
+005300                 COMPUTE W-RESULT ROUNDED = W-NUM1 / W-NUM2       A7PGM4
+005400                 MOVE W-RESULT TO WL-RESULT                       A7PGM4
+005500                 MOVE W-LIGNE-RESULT TO MESS1O                    A7PGM4
+005600             END-IF                                               A7PGM4
+005700         WHEN OTHER                                               A7PGM4
+005800             MOVE 'OPERATION INVALIDE' TO MESS1O                  A7PGM4
+005900     END-EVALUATE.                                                A7PGM4
+006000 F05-FN.                                                          A7PGM4
+006100     EXIT.                                                        A7PGM4
+006200 N20.                                                             A7PGM4
+006300*         NOTE *RESTITUTION DE L'ECRAN A7MS4*.                    A7PGM4
+006400 F20.                                                             A7PGM4
+006500     EXEC CICS                                                    A7PGM4
+006600         SEND MAP('A7MS4') MAPSET('A7MS4')                        A7PGM4
+006700              FROM(A7MAP4O) ERASE                                 A7PGM4
+006800     END-EXEC.                                                    A7PGM4
+006900     EXEC CICS                                                    A7PGM4
+007000         RETURN TRANSID('A7T4')                                   A7PGM4
+007100     END-EXEC.                                                    A7PGM4
+007200 F20-FN.                                                          A7PGM4
+007300     EXIT.                                                        A7PGM4
