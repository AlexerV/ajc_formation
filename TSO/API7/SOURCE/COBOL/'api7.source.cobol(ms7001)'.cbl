@@ -0,0 +1,74 @@
+000100 IDENTIFICATION DIVISION.                                         MS7001
+000200 PROGRAM-ID.  MS7001.                                             MS7001
+000300 AUTHOR.         menu general API7.                               MS7001
+000400 ENVIRONMENT DIVISION.                                            MS7001
+000500 DATA DIVISION.                                                   MS7001
+000600 WORKING-STORAGE SECTION.                                         MS7001
+000700     COPY MS7001.                                                 MS7001
+000800 ******                                                           MS7001
+000900 01               W-PROGRAM-ID  PICTURE X(8) VALUE 'MS7001'.      MS7001
+001000 01               W-AUDIT-LIGNE.                                  MS7001
+001100     05           WA-USERID     PICTURE X(17).                    MS7001
+001200     05           WA-JOUR       PICTURE X(10).                    MS7001
+001300     05           WA-HEURE      PICTURE X(8).                     MS7001
+001400     05           WA-CHOIX      PICTURE X(2).                     MS7001
+001500     05           WA-PROGRAMME  PICTURE X(8).                     MS7001
+001600 LINKAGE SECTION.                                                 MS7001
+001700 01               DFHCOMMAREA   PICTURE X(1).                     MS7001
+001800 PROCEDURE DIVISION.                                              MS7001
+001900 N01.                                                             MS7001
+002000*         NOTE *RECEPTION DE L'ECRAN MS7001*.                     MS7001
+002100 F01.                                                             MS7001
+002200     EXEC CICS                                                    MS7001
+002300         RECEIVE MAP('MS7001') MAPSET('MS7001')                   MS7001
+002400                 INTO(MM7001I)                                    MS7001
+002500     END-EXEC.                                                    MS7001
+002600 F01-FN.                                                          MS7001
+002700     EXIT.                                                        MS7001
+002800 N05.                                                             MS7001
+002900*         NOTE *TRACE DU CHOIX ET AIGUILLAGE VERS LA TRANSACTION*.MS7001
+003000 F05.                                                             MS7001
+003100     MOVE IDENTI TO WA-USERID.                                    MS7001
+003200     MOVE JOURI  TO WA-JOUR.                                      MS7001
+003300     MOVE HEUREI TO WA-HEURE.                                     MS7001
+003400     MOVE CHOIXI TO WA-CHOIX.                                     MS7001
+003500     MOVE SPACES TO MESSAGEO.                                     MS7001
+003600     EVALUATE CHOIXI                                              MS7001
+003700         WHEN '01'                                                MS7001
+003800             MOVE 'A7PGM5' TO WA-PROGRAMME                        MS7001
+003900             PERFORM N30AUD THRU F30AUD-FN                        MS7001
+004000             EXEC CICS                                            MS7001
+004100                 XCTL PROGRAM('A7PGM5')                           MS7001
+004200             END-EXEC                                             MS7001
+004300         WHEN '02'                                                MS7001
+004400             MOVE 'A7PGM4' TO WA-PROGRAMME                        MS7001
+004500             PERFORM N30AUD THRU F30AUD-FN                        MS7001
+004600             EXEC CICS                                            MS7001
+004700                 XCTL PROGRAM('A7PGM4')                           MS7001
+004800             END-EXEC                                             MS7001
+004900         WHEN OTHER                                               MS7001
+005000             MOVE 'CHOIX INVALIDE' TO MESSAGEO                    MS7001
+005100     END-EVALUATE.                                                MS7001
+005200 F05-FN.                                                          MS7001
+005300     EXIT.                                                        MS7001
+005400 N20.                                                             MS7001
+005500*         NOTE *RESTITUTION DE L'ECRAN MS7001*.                   MS7001
+005600 F20.                                                             MS7001
+005700     EXEC CICS                                                    MS7001
+005800         SEND MAP('MS7001') MAPSET('MS7001')                      MS7001
+005900              FROM(MM7001O) ERASE                                 MS7001
+006000     END-EXEC.                                                    MS7001
+006100     EXEC CICS                                                    MS7001
+006200         RETURN TRANSID('MEN1')                                   MS7001
+006300     END-EXEC.                                                    MS7001
+006400 F20-FN.                                                          MS7001
+006500     EXIT.                                                        MS7001
+006600 N30AUD.                                                          MS7001
+006700*         NOTE *ECRITURE DE LA LIGNE D'AUDIT DU CHOIX*.           MS7001
+006800 F30AUD.                                                          MS7001
+006900     EXEC CICS                                                    MS7001
+007000         WRITE FILE('AUDITLOG')                                   MS7001
+007100              FROM(W-AUDIT-LIGNE)                                 MS7001
+007200     END-EXEC.                                                    MS7001
+007300 F30AUD-FN.                                                       MS7001
+007400     EXIT.                                                        MS7001
