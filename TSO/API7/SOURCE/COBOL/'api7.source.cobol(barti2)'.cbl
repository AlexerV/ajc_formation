@@ -8,11 +8,36 @@
 000080 OBJECT-COMPUTER. IBM-370.                                        BARTI2
 000090 INPUT-OUTPUT SECTION.                                            BARTI2
 000100 FILE-CONTROL.                                                    BARTI2
-000110      SELECT     AR-FICHIER    ASSIGN    ARTICL.                  BARTI2
+000105      SELECT     PARM-FICHIER ASSIGN    PARMN.                    BARTI2
+000110      SELECT     AR-FICHIER    ASSIGN    ARTICL                   BARTI2
+000111          ORGANIZATION INDEXED                                    BARTI2
+000112          ACCESS MODE DYNAMIC                                     BARTI2
+000113          RECORD KEY IS AR00-NOART                                BARTI2
+000114          FILE STATUS IS WA00-AR-STATUS.                          BARTI2
 000120      SELECT     BR-FICHIER    ASSIGN    IMPAIR.                  BARTI2
 000130      SELECT     CR-FICHIER    ASSIGN    PAIR.                    BARTI2
+000131      SELECT     DR-FICHIER    ASSIGN    RESTE2.                  BARTI2
+000133      SELECT     ER-FICHIER    ASSIGN    RESTE3.                  BARTI2
+000132      SELECT     DU-FICHIER    ASSIGN    DOUBLON.                 BARTI2
+000133      SELECT     REJ-FICHIER ASSIGN    REJART2.                   BARTI2
+000135      SELECT     CHKPT-FICHIER ASSIGN    CHKPT.                   BARTI2
+000138 I-O-CONTROL.                                                     BARTI2
+000138*    NOTE - CHECKPOINT COUNTS ONLY THE MAIN-LOOP SEQUENTIAL       BARTI2
+000138*    READ NEXT RECORD OF AR-FICHIER; A REPAIR-MODE RANDOM READ    BARTI2
+000138*    (SEE F05AR-10) IS A SINGLE RECORD AND DOES NOT ADVANCE OR    BARTI2
+000138*    RESTART AGAINST THIS COUNTER.                                BARTI2
+000139      RERUN ON CHKPT-FICHIER EVERY 1000 RECORDS OF AR-FICHIER.    BARTI2
 000140 DATA DIVISION.                                                   BARTI2
 000150 FILE SECTION.                                                    BARTI2
+000155 FD                 PARM-FICHIER                                  BARTI2
+000156      BLOCK              00000 RECORDS                            BARTI2
+000157      DATA RECORD                                                 BARTI2
+000158                    PN00                                          BARTI2
+000159           LABEL RECORD STANDARD.                                 BARTI2
+000160 01               PN00.                                           BARTI2
+000161   10             PN00-MODULO   PICTURE 9(3).                     BARTI2
+000162   10             PN00-REPAIR-NOART PICTURE 9(5).                 BARTI2
+000163   10             PN00-FILLER   PICTURE X(72).                    BARTI2
 000160 FD                 AR-FICHIER                                    BARTI2
 000170      BLOCK              00000 RECORDS                            BARTI2
 000180      DATA RECORD                                                 BARTI2
@@ -40,8 +65,62 @@
 000400   10             CR00-NOART    PICTURE 9(5).                     BARTI2
 000410   10             CR00-LIART    PICTURE X(20).                    BARTI2
 000420   10             CR00-FILLER   PICTURE X(5).                     BARTI2
+000421 FD                 DR-FICHIER                                    BARTI2
+000421      BLOCK              00000 RECORDS                            BARTI2
+000421      DATA RECORD                                                 BARTI2
+000421                    DR00                                          BARTI2
+000421           LABEL RECORD STANDARD.                                 BARTI2
+000421 01               DR00.                                           BARTI2
+000421   10             DR00-NOART    PICTURE 9(5).                     BARTI2
+000421   10             DR00-LIART    PICTURE X(20).                    BARTI2
+000421   10             DR00-FILLER   PICTURE X(5).                     BARTI2
+000421 FD                 ER-FICHIER                                    BARTI2
+000421      BLOCK              00000 RECORDS                            BARTI2
+000421      DATA RECORD                                                 BARTI2
+000421                    ER00                                          BARTI2
+000421           LABEL RECORD STANDARD.                                 BARTI2
+000421 01               ER00.                                           BARTI2
+000421   10             ER00-NOART    PICTURE 9(5).                     BARTI2
+000421   10             ER00-LIART    PICTURE X(20).                    BARTI2
+000421   10             ER00-FILLER   PICTURE X(5).                     BARTI2
+000422 FD                 CHKPT-FICHIER                                 BARTI2
+000424      BLOCK              00000 RECORDS                            BARTI2
+000426      DATA RECORD                                                 BARTI2
+000428                    CK00                                          BARTI2
+000430           LABEL RECORD STANDARD.                                 BARTI2
+000432 01               CK00               PICTURE X(30).               BARTI2
+000433 FD                 DU-FICHIER                                    BARTI2
+000434      BLOCK              00000 RECORDS                            BARTI2
+000435      DATA RECORD                                                 BARTI2
+000436                    DU00                                          BARTI2
+000437           LABEL RECORD STANDARD.                                 BARTI2
+000438 01               DU00.                                           BARTI2
+000439   10             DU00-NOART    PICTURE 9(5).                     BARTI2
+000440   10             DU00-LIART    PICTURE X(20).                    BARTI2
+000441   10             DU00-FILLER   PICTURE X(5).                     BARTI2
+000442 FD                 REJ-FICHIER                                   BARTI2
+000443      BLOCK              00000 RECORDS                            BARTI2
+000444      DATA RECORD                                                 BARTI2
+000445                    RJ00                                          BARTI2
+000446           LABEL RECORD STANDARD.                                 BARTI2
+000447 01               RJ00.                                           BARTI2
+000448   10             RJ00-NOART    PICTURE 9(5).                     BARTI2
+000449   10             RJ00-LIART    PICTURE X(20).                    BARTI2
+000450   10             RJ00-FILLER   PICTURE X(5).                     BARTI2
 000430 WORKING-STORAGE SECTION.                                         BARTI2
-000440 01               WA00-FLPAIR   VALUE ZERO PICTURE X.             7WA100
+000431     COPY ANORMAL.                                                BARTI2
+000432 01               W-PROGRAM-ID  PICTURE X(8) VALUE 'BARTI2'.      BARTI2
+000439 01               WA00-PARM-N   VALUE 2 PICTURE 9(3).             7WA100
+000440 01               WA00-RESTE    VALUE ZERO PICTURE 9.              7WA100
+000445 01               WA00-QUOTIEN  VALUE ZERO PICTURE 9(5).            7WA100
+000445 01               WA00-BUCKET   VALUE ZERO PICTURE 9.               7WA100
+000446 01               WA00-PREMIER  VALUE '1' PICTURE X.              7WA100
+000447 01               WA00-PREV-NOART VALUE ZERO PICTURE 9(5).        7WA100
+000448 01               WA00-CPT-EDIT VALUE ZERO PICTURE 9(9).          7WA100
+000449 01               WA00-AR-STATUS VALUE SPACES PICTURE XX.         7WA100
+000449 01               WA00-REPAIR-MODE VALUE '0' PICTURE X.           7WA100
+000449 01               WA00-REPAIR-NOART VALUE ZERO PICTURE 9(5).      7WA100
+000449 01               WA00-CPT-REP-NF VALUE ZERO PICTURE 9(5).        7WA100
 000450 01               DEBUT-WSS.                                      BARTI2
 000460   05             FILLER        PICTURE X(7) VALUE                BARTI2
 000470                                'WORKING'.                        BARTI2
@@ -75,6 +154,10 @@
 000750   05             5-AR00-CPTENR PICTURE S9(9) VALUE ZERO.         BARTI2
 000760   05             5-BR00-CPTENR PICTURE S9(9) VALUE ZERO.         BARTI2
 000770   05             5-CR00-CPTENR PICTURE S9(9) VALUE ZERO.         BARTI2
+000772   05             5-DR00-CPTENR PICTURE S9(9) VALUE ZERO.         BARTI2
+000774   05             5-ER00-CPTENR PICTURE S9(9) VALUE ZERO.         BARTI2
+000775   05             5-DU00-CPTENR PICTURE S9(9) VALUE ZERO.         BARTI2
+000776   05             5-RJ00-CPTENR PICTURE S9(9) VALUE ZERO.         BARTI2
 000780 01               ZONES-UTILISATEUR PICTURE X.                    BARTI2
 000790 PROCEDURE DIVISION.                                              BARTI2
 000800 N01.                                                             BARTI2
@@ -85,6 +168,22 @@
 000850*              *************************************.            BARTI2
 000860 F01.                                                             BARTI2
 000870     EXIT.                                                        BARTI2
+000861 N01PN.                                                           BARTI2
+000862*         NOTE *INITIALISATION PARAMETRE MODULO    *.             BARTI2
+000863 F01PN.                                                           BARTI2
+000864     OPEN INPUT PARM-FICHIER.                                     BARTI2
+000865     READ PARM-FICHIER AT END                                     BARTI2
+000866         NEXT SENTENCE                                            BARTI2
+000867     NOT AT END                                                   BARTI2
+000868         MOVE PN00-MODULO TO WA00-PARM-N                          BARTI2
+000868         MOVE PN00-REPAIR-NOART TO WA00-REPAIR-NOART.             BARTI2
+000869     IF      WA00-PARM-N  =  ZERO                                 BARTI2
+000870         MOVE 2 TO WA00-PARM-N.                                   BARTI2
+000869     IF      WA00-REPAIR-NOART  NOT =  ZERO                       BARTI2
+000870         MOVE '1' TO WA00-REPAIR-MODE.                            BARTI2
+000871     CLOSE PARM-FICHIER.                                          BARTI2
+000872 F01PN-FN.                                                        BARTI2
+000873     EXIT.                                                        BARTI2
 000880 N01AR.                                                           BARTI2
 000890*         NOTE *INITIALISATION FICHIER  AR-FICHIER *.            BARTI2
 000900 F01AR.                                                           BARTI2
@@ -101,8 +200,32 @@
 001010*         NOTE *INITIALISATION FICHIER  CR-FICHIER *.            BARTI2
 001020 F01CR.                                                           BARTI2
 001030     OPEN OUTPUT CR-FICHIER.                                      BARTI2
-001040 F01CR-FN.                                                        BARTI2
+001040     EXIT.                                                        BARTI2
 001050     EXIT.                                                        BARTI2
+001041 N01DR.                                                           BARTI2
+001042*         NOTE *INITIALISATION FICHIER  DR-FICHIER *.            BARTI2
+001043 F01DR.                                                           BARTI2
+001044     OPEN OUTPUT DR-FICHIER.                                      BARTI2
+001045 F01DR-FN.                                                        BARTI2
+001046     EXIT.                                                        BARTI2
+001047 N01ER.                                                           BARTI2
+001048*         NOTE *INITIALISATION FICHIER  ER-FICHIER *.            BARTI2
+001049 F01ER.                                                           BARTI2
+001050     OPEN OUTPUT ER-FICHIER.                                      BARTI2
+001051 F01ER-FN.                                                        BARTI2
+001052     EXIT.                                                        BARTI2
+001035 N01RJ.                                                           BARTI2
+001036*         NOTE *INITIALISATION FICHIER  REJ-FICHIER*.             BARTI2
+001037 F01RJ.                                                           BARTI2
+001038     OPEN OUTPUT REJ-FICHIER.                                     BARTI2
+001039 F01RJ-FN.                                                        BARTI2
+001040     EXIT.                                                        BARTI2
+001041 N01DU.                                                           BARTI2
+001042*         NOTE *INITIALISATION FICHIER  DU-FICHIER *.            BARTI2
+001043 F01DU.                                                           BARTI2
+001044     OPEN OUTPUT DU-FICHIER.                                      BARTI2
+001045 F01DU-FN.                                                        BARTI2
+001046     EXIT.                                                        BARTI2
 001060 F01-FN.                                                          BARTI2
 001070     EXIT.                                                        BARTI2
 001080*         NOTE *  DEBUT ITERATION DU PROGRAMME     *.            BARTI2
@@ -122,9 +245,27 @@
 001220     ELSE                                                         BARTI2
 001230         GO TO F05AR-FN.                                          BARTI2
 001240 F05AR-10.                                                        BARTI2
-001250     READ AR-FICHIER AT END                                       BARTI2
-001260         MOVE 1 TO AR-FT                                          BARTI2
-001270         GO TO F05AR-FN.                                          BARTI2
+001241     IF      WA00-REPAIR-MODE  =  '1'                             BARTI2
+001242         MOVE WA00-REPAIR-NOART TO AR00-NOART                     BARTI2
+001243         READ AR-FICHIER                                          BARTI2
+001244             INVALID KEY                                          BARTI2
+001245                 DISPLAY 'BARTI2 - REPARATION ARTICLE NON TROUVE' BARTI2
+001246                    WA00-REPAIR-NOART                             BARTI2
+001247                 ADD 1 TO WA00-CPT-REP-NF                         BARTI2
+001248                 MOVE 1 TO AR-FT                                  BARTI2
+001249                 GO TO F05AR-FN                                   BARTI2
+001250         END-READ                                                 BARTI2
+001251         MOVE 1 TO AR-FT                                          BARTI2
+001249     ELSE                                                         BARTI2
+001250         READ AR-FICHIER NEXT RECORD AT END                       BARTI2
+001260             MOVE 1 TO AR-FT                                      BARTI2
+001270             GO TO F05AR-FN.                                      BARTI2
+001271     IF      WA00-AR-STATUS  NOT =  '00'                          BARTI2
+001272         STRING 'BARTI2 - AR-FICHIER I/O ERROR STATUS='           BARTI2
+001273             WA00-AR-STATUS DELIMITED BY SIZE                     BARTI2
+001274             INTO W-MESSAGE-ANOR                                  BARTI2
+001275         GO TO N99SEQ                                             BARTI2
+001276     END-IF.                                                      BARTI2
 001280     ADD 1 TO 5-AR00-CPTENR.                                      BARTI2
 001290 F05AR-FN.                                                        BARTI2
 001300     EXIT.                                                        BARTI2
@@ -146,14 +287,64 @@
 001460 F20AR-FN.                                                        BARTI2
 001470     EXIT.                                                        BARTI2
 001480 F20BR.                                                           BARTI2
+001484     MOVE 99999 TO BR00-NOART.                                    BARTI2
+001485     MOVE 5-BR00-CPTENR TO WA00-CPT-EDIT.                         BARTI2
+001486     MOVE WA00-CPT-EDIT TO BR00-LIART.                            BARTI2
+001487     MOVE SPACES TO BR00-FILLER.                                  BARTI2
+001488     WRITE BR00.                                                  BARTI2
 001490     CLOSE BR-FICHIER.                                            BARTI2
 001500 F20BR-FN.                                                        BARTI2
 001510     EXIT.                                                        BARTI2
 001520 F20CR.                                                           BARTI2
+001524     MOVE 99999 TO CR00-NOART.                                    BARTI2
+001525     MOVE 5-CR00-CPTENR TO WA00-CPT-EDIT.                         BARTI2
+001526     MOVE WA00-CPT-EDIT TO CR00-LIART.                            BARTI2
+001527     MOVE SPACES TO CR00-FILLER.                                  BARTI2
+001528     WRITE CR00.                                                  BARTI2
 001530     CLOSE CR-FICHIER.                                            BARTI2
-001540 F20CR-FN.                                                        BARTI2
+001531 F20CR-FN.                                                        BARTI2
+001532     EXIT.                                                        BARTI2
+001533 F20DR.                                                           BARTI2
+001534     MOVE 99999 TO DR00-NOART.                                    BARTI2
+001535     MOVE 5-DR00-CPTENR TO WA00-CPT-EDIT.                         BARTI2
+001536     MOVE WA00-CPT-EDIT TO DR00-LIART.                            BARTI2
+001537     MOVE SPACES TO DR00-FILLER.                                  BARTI2
+001538     WRITE DR00.                                                  BARTI2
+001539     CLOSE DR-FICHIER.                                            BARTI2
+001541 F20DR-FN.                                                        BARTI2
+001542     EXIT.                                                        BARTI2
+001543 F20ER.                                                           BARTI2
+001544     MOVE 99999 TO ER00-NOART.                                    BARTI2
+001545     MOVE 5-ER00-CPTENR TO WA00-CPT-EDIT.                         BARTI2
+001546     MOVE WA00-CPT-EDIT TO ER00-LIART.                            BARTI2
+001547     MOVE SPACES TO ER00-FILLER.                                  BARTI2
+001548     WRITE ER00.                                                  BARTI2
+001549     CLOSE ER-FICHIER.                                            BARTI2
+001551 F20ER-FN.                                                        BARTI2
+001552     EXIT.                                                        BARTI2
+001547 F20RJ.                                                           BARTI2
+001548     CLOSE REJ-FICHIER.                                           BARTI2
+001549 F20RJ-FN.                                                        BARTI2
 001550     EXIT.                                                        BARTI2
-001560 F2099. STOP RUN.                                                 BARTI2
+001551 F20DU.                                                           BARTI2
+001552     CLOSE DU-FICHIER.                                            BARTI2
+001553 F20DU-FN.                                                        BARTI2
+001554     EXIT.                                                        BARTI2
+001555 N20TOT.                                                          BARTI2
+001556*         NOTE *TOTAUX DE FIN DE TRAITEMENT   *.                 BARTI2
+001557 F20TOT.                                                          BARTI2
+001558     DISPLAY 'BARTI2 - ARTICLES LUS     = ' 5-AR00-CPTENR.        BARTI2
+001559     DISPLAY 'BARTI2 - ARTICLES IMPAIRS = ' 5-BR00-CPTENR.        BARTI2
+001560     DISPLAY 'BARTI2 - ARTICLES PAIRS   = ' 5-CR00-CPTENR.        BARTI2
+001563     DISPLAY 'BARTI2 - ARTICLES RESTE 2 = ' 5-DR00-CPTENR.        BARTI2
+001564     DISPLAY 'BARTI2 - ARTICLES RESTE 3 = ' 5-ER00-CPTENR.        BARTI2
+001565     DISPLAY 'BARTI2 - ARTICLES DOUBLONS = ' 5-DU00-CPTENR.       BARTI2
+001566     DISPLAY 'BARTI2 - ARTICLES REJETES  = ' 5-RJ00-CPTENR.       BARTI2
+001567     DISPLAY 'BARTI2 - REPARATIONS NON TROUVEES = '               BARTI2
+001568         WA00-CPT-REP-NF.                                         BARTI2
+001561 F20TOT-FN.                                                       BARTI2
+001562     EXIT.                                                        BARTI2
+001563 F2099. STOP RUN.                                                 BARTI2
 001570 F2099-FN.                                                        BARTI2
 001580     EXIT.                                                        BARTI2
 001590 F20-FN.                                                          BARTI2
@@ -169,15 +360,51 @@
 001690 N70BA.                                                           P000
 001700*         NOTE *FLAG                               *.            P000
 001710 F70BA.                                                           P000
-001720     IF      WA00-FLPAIR  =  ZERO                                 P100
-001730         MOVE '1' TO WA00-FLPAIR                                  P100
-001740         MOVE AR00 TO BR00                                        P110
-001750         PERFORM F90BR THRU F90BR-FN                              P115
-001760     ELSE                                                         P120
-001770         MOVE '0' TO WA00-FLPAIR                                  P120
-001780         MOVE AR00 TO CR00                                        P130
-001790         PERFORM F90CR THRU F90CR-FN.                             P140
-001800     GO TO F05.                                                   P900
+001705     IF      AR00-NOART  =  ZERO                                  P095
+001706        OR   AR00-LIART  =  SPACES                                P096
+001707         MOVE AR00 TO RJ00                                        P097
+001708         PERFORM F90RJ THRU F90RJ-FN                              P098
+001709         GO TO F05.                                               P099
+001711     IF      WA00-PREMIER  =  '1'                                 P100
+001712         MOVE '0' TO WA00-PREMIER                                 P105
+001713     ELSE                                                         P110
+001714         IF  AR00-NOART  <  WA00-PREV-NOART                       P112
+001716             MOVE 'BARTI2 - SEQUENCE ERROR ON FICHIER ARTICL'     P113
+001717                 TO W-MESSAGE-ANOR                                P114
+001718             GO TO N99SEQ                                         P116
+001719         ELSE                                                     P117
+001714             IF  AR00-NOART  =  WA00-PREV-NOART                   P115
+001715                 GO TO F70BA-DOUBLON.                             P120
+001720     DIVIDE  AR00-NOART  BY  WA00-PARM-N  GIVING  WA00-QUOTIEN    P125
+001725             REMAINDER  WA00-RESTE.                               P130
+001726     MOVE WA00-RESTE TO WA00-BUCKET.                              P131
+001727     ADD 1 TO WA00-BUCKET.                                        P132
+001728     IF      WA00-BUCKET  >  4                                    P133
+001729         MOVE 4 TO WA00-BUCKET.                                   P134
+001729     GO TO F70BA-R0 F70BA-R1 F70BA-R2 F70BA-R3                    P135
+001729         DEPENDING ON WA00-BUCKET.                                P136
+001730 F70BA-R0.                                                        P137
+001740     MOVE AR00 TO CR00                                            P140
+001750     PERFORM F90CR THRU F90CR-FN                                  P145
+001751     GO TO F70BA-SUITE.                                           P146
+001752 F70BA-R1.                                                        P150
+001780     MOVE AR00 TO BR00                                            P155
+001790     PERFORM F90BR THRU F90BR-FN                                  P160
+001791     GO TO F70BA-SUITE.                                           P161
+001792 F70BA-R2.                                                        P162
+001793     MOVE AR00 TO DR00                                            P163
+001794     PERFORM F90DR THRU F90DR-FN                                  P164
+001795     GO TO F70BA-SUITE.                                           P165
+001796 F70BA-R3.                                                        P166
+001797     MOVE AR00 TO ER00                                            P167
+001798     PERFORM F90ER THRU F90ER-FN                                  P168
+001799     GO TO F70BA-SUITE.                                           P169
+001799 F70BA-DOUBLON.                                                   P170
+001797     MOVE AR00 TO DU00.                                           P175
+001798     PERFORM F90DU THRU F90DU-FN.                                 P180
+001799 F70BA-SUITE.                                                     P185
+001800     MOVE AR00-NOART TO WA00-PREV-NOART.                          P190
+001805     GO TO F05.                                                   P900
 001810 F70BA-FN.                                                        P900
 001820     EXIT.                                                        P900
 001830 F70-FN.                                                          P900
@@ -198,6 +425,14 @@
 001980     ADD 1 TO 5-BR00-CPTENR.                                      BARTI2
 001990 F90BR-FN.                                                        BARTI2
 002000     EXIT.                                                        BARTI2
+002005 N90RJ.                                                           BARTI2
+002006*         NOTE *ECRITURE SUR LE FICHIER REJET     *.              BARTI2
+002007 F90RJ.                                                           BARTI2
+002008     WRITE RJ00.                                                  BARTI2
+002009 F90RJ-99.                                                        BARTI2
+002009     ADD 1 TO 5-RJ00-CPTENR.                                      BARTI2
+002011 F90RJ-FN.                                                        BARTI2
+002012     EXIT.                                                        BARTI2
 002010 N90CR.                                                           BARTI2
 002020*         NOTE *ECRITURE SUR LE FICHIER CR         *.            BARTI2
 002030 F90CR.                                                           BARTI2
@@ -206,7 +441,32 @@
 002060     ADD 1 TO 5-CR00-CPTENR.                                      BARTI2
 002070 F90CR-FN.                                                        BARTI2
 002080     EXIT.                                                        BARTI2
+002081 N90DR.                                                           BARTI2
+002082*         NOTE *ECRITURE SUR LE FICHIER DR         *.            BARTI2
+002083 F90DR.                                                           BARTI2
+002084     WRITE DR00.                                                  BARTI2
+002085 F90DR-99.                                                        BARTI2
+002086     ADD 1 TO 5-DR00-CPTENR.                                      BARTI2
+002087 F90DR-FN.                                                        BARTI2
+002088     EXIT.                                                        BARTI2
+002089 N90ER.                                                           BARTI2
+002090*         NOTE *ECRITURE SUR LE FICHIER ER         *.            BARTI2
+002091 F90ER.                                                           BARTI2
+002092     WRITE ER00.                                                  BARTI2
+002093 F90ER-99.                                                        BARTI2
+002094     ADD 1 TO 5-ER00-CPTENR.                                      BARTI2
+002095 F90ER-FN.                                                        BARTI2
+002096     EXIT.                                                        BARTI2
+002071 N90DU.                                                           BARTI2
+002072*         NOTE *ECRITURE SUR LE FICHIER DU         *.            BARTI2
+002073 F90DU.                                                           BARTI2
+002074     WRITE DU00.                                                  BARTI2
+002075 F90DU-99.                                                        BARTI2
+002076     ADD 1 TO 5-DU00-CPTENR.                                      BARTI2
+002077 F90DU-FN.                                                        BARTI2
+002078     EXIT.                                                        BARTI2
 002090 F90-FN.                                                          BARTI2
 002100     EXIT.                                                        BARTI2
 002110 F9099-ITER-FN.                                                   BARTI2
 002120     GO TO F05.                                                   BARTI2
+002130     COPY ANORPRO2.                                                BARTI2
