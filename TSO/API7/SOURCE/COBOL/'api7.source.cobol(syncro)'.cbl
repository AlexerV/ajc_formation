@@ -10,6 +10,9 @@
 000100 FILE-CONTROL.                                                    SYNCRO
 000110      SELECT     SY-FICHIER    ASSIGN    PAYS.                    SYNCRO
 000120      SELECT     YS-FICHIER    ASSIGN    CAPITA.                  SYNCRO
+000125      SELECT     PRINT-FICHIER ASSIGN    LISTSYN.                 SYNCRO
+000126      SELECT     MAJCAP-FICHIER ASSIGN   MAJCAPI.                 SYNCRO
+000127      SELECT     MSG-FICHIER  ASSIGN    MSGSYNC.                  SYNCRO
 000130 DATA DIVISION.                                                   SYNCRO
 000140 FILE SECTION.                                                    SYNCRO
 000150 FD                 SY-FICHIER                                    SYNCRO
@@ -32,7 +35,34 @@
 000320   10             YS00-LIPAY    PICTURE X(10).                    SYNCRO
 000330   10             YS00-LICAPI   PICTURE X(15).                    SYNCRO
 000340   10             YS00-FILLER   PICTURE X(3).                     SYNCRO
+000341 FD                 PRINT-FICHIER                                 SYNCRO
+000342      BLOCK              00000 RECORDS                            SYNCRO
+000343      DATA RECORD                                                 SYNCRO
+000344                     LS00                                         SYNCRO
+000345           LABEL RECORD STANDARD.                                 SYNCRO
+000346 01               LS00               PICTURE X(80).               SYNCRO
+000347 FD                 MAJCAP-FICHIER                                SYNCRO
+000348      BLOCK              00000 RECORDS                            SYNCRO
+000349      DATA RECORD                                                 SYNCRO
+000350                     MC00                                         SYNCRO
+000351           LABEL RECORD STANDARD.                                 SYNCRO
+000352 01               MC00.                                           SYNCRO
+000353   10             MC00-COPAY    PICTURE X(2).                     SYNCRO
+000354   10             MC00-LIPAY    PICTURE X(10).                    SYNCRO
+000355   10             MC00-LICAPI   PICTURE X(15).                    SYNCRO
+000356   10             MC00-FILLER   PICTURE X(3).                     SYNCRO
+000357 FD                 MSG-FICHIER                                   SYNCRO
+000358      BLOCK              00000 RECORDS                            SYNCRO
+000359      DATA RECORD                                                 SYNCRO
+000360                     MG00                                         SYNCRO
+000361           LABEL RECORD STANDARD.                                 SYNCRO
+000362 01               MG00.                                           SYNCRO
+000363   10             MG00-CODE     PICTURE X(2).                     SYNCRO
+000364   10             MG00-TEXTE    PICTURE X(20).                    SYNCRO
+000365   10             MG00-FILLER   PICTURE X(8).                     SYNCRO
 000350 WORKING-STORAGE SECTION.                                         SYNCRO
+000351     COPY ANORMAL.                                                SYNCRO
+000352 01               W-PROGRAM-ID  PICTURE X(8) VALUE 'SYNCRO'.      SYNCRO
 000360 01               DEBUT-WSS.                                      SYNCRO
 000370   05             FILLER        PICTURE X(7) VALUE                SYNCRO
 000380                                'WORKING'.                        SYNCRO
@@ -84,10 +114,88 @@
 000840 01               COMPTEURS-FICHIERS COMPUTATIONAL-3.             SYNCRO
 000850   05             5-SY00-CPTENR PICTURE S9(9) VALUE ZERO.         SYNCRO
 000860   05             5-YS00-CPTENR PICTURE S9(9) VALUE ZERO.         SYNCRO
+000856   05             5-BB00-CPTENR PICTURE S9(9) VALUE ZERO.         SYNCRO
+000857   05             5-CC00-CPTENR PICTURE S9(9) VALUE ZERO.         SYNCRO
+000858   05             5-DD00-CPTENR PICTURE S9(9) VALUE ZERO.         SYNCRO
+000859   05             5-MC00-CPTENR PICTURE S9(9) VALUE ZERO.         SYNCRO
+000911 01               W-SEQ-CONTROLE.                                 SYNCRO
+000912   05             W-PREV-SY-COPAY PICTURE X(2) VALUE LOW-VALUES.  SYNCRO
+000913   05             W-PREV-YS-COPAY PICTURE X(2) VALUE LOW-VALUES.  SYNCRO
+000914   05             W-SEQ-FICHIER   PICTURE X(8) VALUE SPACES.      SYNCRO
+000861 01               W-LIGNE-ENTETE.                                 SYNCRO
+000862   05             FILLER        PICTURE X(30) VALUE               SYNCRO
+000863                                 'SYNCHRO PAYS / CAPITALES   '.   SYNCRO
+000864   05             FILLER        PICTURE X(50) VALUE SPACES.       SYNCRO
+000865 01               W-LIGNE-BB.                                     SYNCRO
+000866   05             WB-COPAY      PICTURE X(2).                     SYNCRO
+000867   05             FILLER        PICTURE X(2)  VALUE SPACES.       SYNCRO
+000868   05             WB-LIPAY      PICTURE X(10).                    SYNCRO
+000869   05             FILLER        PICTURE X(2)  VALUE SPACES.       SYNCRO
+000870   05             WB-LICAPI     PICTURE X(15).                    SYNCRO
+000871   05             FILLER        PICTURE X(49) VALUE SPACES.       SYNCRO
+000872 01               W-LIGNE-CC.                                     SYNCRO
+000873   05             WC-COPAY      PICTURE X(2).                     SYNCRO
+000874   05             FILLER        PICTURE X(2)  VALUE SPACES.       SYNCRO
+000875   05             WC-LIPAY      PICTURE X(10).                    SYNCRO
+000876   05             FILLER        PICTURE X(2)  VALUE SPACES.       SYNCRO
+000877   05             WC-MESSAGE    PICTURE X(20).                    SYNCRO
+000879   05             FILLER        PICTURE X(44) VALUE SPACES.       SYNCRO
+000880 01               W-LIGNE-DD.                                     SYNCRO
+000881   05             WD-MESSAGE    PICTURE X(20).                    SYNCRO
+000883   05             WD-COPAY      PICTURE X(2).                     SYNCRO
+000884   05             FILLER        PICTURE X(2)  VALUE SPACES.       SYNCRO
+000885   05             WD-LICAPI     PICTURE X(15).                    SYNCRO
+000886   05             FILLER        PICTURE X(41) VALUE SPACES.       SYNCRO
+000887 01               W-LIGNE-TOTAUX.                                 SYNCRO
+000888   05             FILLER        PICTURE X(15) VALUE               SYNCRO
+000889                                 'TOTAUX SYNCRO  '.               SYNCRO
+000890   05             FILLER        PICTURE X(5)  VALUE               SYNCRO
+000891                                 'PAYS='.                         SYNCRO
+000892   05             WT-SY-CPT     PICTURE ZZZZ9.                    SYNCRO
+000893   05             FILLER        PICTURE X(2)  VALUE SPACES.       SYNCRO
+000894   05             FILLER        PICTURE X(9)  VALUE               SYNCRO
+000895                                 'CAPITALE='.                     SYNCRO
+000896   05             WT-YS-CPT     PICTURE ZZZZ9.                    SYNCRO
+000897   05             FILLER        PICTURE X(2)  VALUE SPACES.       SYNCRO
+000898   05             FILLER        PICTURE X(11) VALUE               SYNCRO
+000899                                 'RAPPROCHES='.                   SYNCRO
+000900   05             WT-BB-CPT     PICTURE ZZZZ9.                    SYNCRO
+000901   05             FILLER        PICTURE X(21) VALUE SPACES.       SYNCRO
+000902 01               W-LIGNE-TOTAUX2.                                SYNCRO
+000903   05             FILLER        PICTURE X(20) VALUE               SYNCRO
+000904                                 'CAPITALES INCONNUES='.          SYNCRO
+000905   05             WT-CC-CPT     PICTURE ZZZZ9.                    SYNCRO
+000906   05             FILLER        PICTURE X(2)  VALUE SPACES.       SYNCRO
+000907   05             FILLER        PICTURE X(14) VALUE               SYNCRO
+000908                                 'PAYS INCONNUS='.                SYNCRO
+000909   05             WT-DD-CPT     PICTURE ZZZZ9.                    SYNCRO
+000910   05             FILLER        PICTURE X(34) VALUE SPACES.       SYNCRO
+000915 01               TABLE-MESSAGES.                                 SYNCRO
+000916   05             W-NB-MESSAGES PICTURE 9(3) VALUE ZERO.          SYNCRO
+000917   05             WX-MSG        PICTURE 9(3).                     SYNCRO
+000918   05             W-MSG-CODE-RECH PICTURE X(2).                   SYNCRO
+000919   05             W-MSG-FOUND   PICTURE X(20) VALUE SPACES.       SYNCRO
+000920   05             W-MSG-ENTRY OCCURS 10 TIMES.                    SYNCRO
+000921     10           W-MSG-CODE    PICTURE X(2).                     SYNCRO
+000922     10           W-MSG-TEXTE   PICTURE X(20).                    SYNCRO
 000870 PROCEDURE DIVISION.                                              SYNCRO
 000880 N01.                                                             SYNCRO
 000940 F01.                                                             SYNCRO
 000950     EXIT.                                                        SYNCRO
+000961 N01MG.                                                           SYNCRO
+000962 F01MG.                                                           SYNCRO
+000963     OPEN INPUT MSG-FICHIER.                                      SYNCRO
+000964 F01MG-10.                                                        SYNCRO
+000965     READ MSG-FICHIER AT END                                      SYNCRO
+000966         GO TO F01MG-FN.                                          SYNCRO
+000967     IF      W-NB-MESSAGES  >  9                                  SYNCRO
+000967         GO TO F01MG-FN.                                          SYNCRO
+000967     ADD 1 TO W-NB-MESSAGES.                                      SYNCRO
+000968     MOVE MG00-CODE  TO W-MSG-CODE (W-NB-MESSAGES).               SYNCRO
+000969     MOVE MG00-TEXTE TO W-MSG-TEXTE (W-NB-MESSAGES).              SYNCRO
+000970     GO TO F01MG-10.                                              SYNCRO
+000971 F01MG-FN.                                                        SYNCRO
+000972     CLOSE MSG-FICHIER.                                           SYNCRO
 000960 N01SY.                                                           SYNCRO
 000980 F01SY.                                                           SYNCRO
 000990     OPEN INPUT SY-FICHIER.                                       SYNCRO
@@ -98,6 +206,18 @@
 001050     OPEN INPUT YS-FICHIER.                                       SYNCRO
 001060 F01YS-FN.                                                        SYNCRO
 001070     EXIT.                                                        SYNCRO
+001069 N01MC.                                                           SYNCRO
+001070 F01MC.                                                           SYNCRO
+001071     OPEN OUTPUT MAJCAP-FICHIER.                                  SYNCRO
+001072 F01MC-FN.                                                        SYNCRO
+001073     EXIT.                                                        SYNCRO
+001071 N01LS.                                                           SYNCRO
+001072 F01LS.                                                           SYNCRO
+001073     OPEN OUTPUT PRINT-FICHIER.                                   SYNCRO
+001074     MOVE W-LIGNE-ENTETE TO LS00.                                 SYNCRO
+001075     WRITE LS00.                                                  SYNCRO
+001076 F01LS-FN.                                                        SYNCRO
+001077     EXIT.                                                        SYNCRO
 001080 F01-FN.                                                          SYNCRO
 001090     EXIT.                                                        SYNCRO
 001110 F05.                                                             SYNCRO
@@ -116,6 +236,12 @@
 001300         GO TO F05SY-FN.                                          SYNCRO
 001310     MOVE SY00-COPAY TO SY-IN-COPAY.                              SYNCRO
 001320     ADD 1 TO 5-SY00-CPTENR.                                      SYNCRO
+001321     IF      SY00-COPAY  <  W-PREV-SY-COPAY                       SYNCRO
+001322         MOVE 'PAYS' TO W-SEQ-FICHIER                             SYNCRO
+001323         STRING 'SYNCRO - SEQUENCE ERROR ON FICHIER '             SYNCRO
+001324             W-SEQ-FICHIER DELIMITED BY SIZE INTO W-MESSAGE-ANOR  SYNCRO
+001325         GO TO N99SEQ.                                            SYNCRO
+001324     MOVE SY00-COPAY TO W-PREV-SY-COPAY.                          SYNCRO
 001330 F05SY-FN.                                                        SYNCRO
 001340     EXIT.                                                        SYNCRO
 001350 N05YS.                                                           SYNCRO
@@ -131,6 +257,12 @@
 001460         GO TO F05YS-FN.                                          SYNCRO
 001470     MOVE YS00-COPAY TO YS-IN-COPAY.                              SYNCRO
 001480     ADD 1 TO 5-YS00-CPTENR.                                      SYNCRO
+001481     IF      YS00-COPAY  <  W-PREV-YS-COPAY                       SYNCRO
+001482         MOVE 'CAPITA' TO W-SEQ-FICHIER                           SYNCRO
+001484         STRING 'SYNCRO - SEQUENCE ERROR ON FICHIER '             SYNCRO
+001485             W-SEQ-FICHIER DELIMITED BY SIZE INTO W-MESSAGE-ANOR  SYNCRO
+001486         GO TO N99SEQ.                                            SYNCRO
+001484     MOVE YS00-COPAY TO W-PREV-YS-COPAY.                          SYNCRO
 001490 F05YS-FN.                                                        SYNCRO
 001500     EXIT.                                                        SYNCRO
 001510 F05-FN.                                                          SYNCRO
@@ -149,6 +281,35 @@
 001690     CLOSE YS-FICHIER.                                            SYNCRO
 001700 F20YS-FN.                                                        SYNCRO
 001710     EXIT.                                                        SYNCRO
+001693 N20MC.                                                           SYNCRO
+001694 F20MC.                                                           SYNCRO
+001695     CLOSE MAJCAP-FICHIER.                                        SYNCRO
+001696 F20MC-FN.                                                        SYNCRO
+001697     EXIT.                                                        SYNCRO
+001696 N20TOT.                                                          SYNCRO
+001697*         NOTE *TOTAUX DE FIN DE TRAITEMENT   *.                  SYNCRO
+001698 F20TOT.                                                          SYNCRO
+001699     MOVE 5-SY00-CPTENR TO WT-SY-CPT.                             SYNCRO
+001700     MOVE 5-YS00-CPTENR TO WT-YS-CPT.                             SYNCRO
+001701     MOVE 5-BB00-CPTENR TO WT-BB-CPT.                             SYNCRO
+001702     MOVE W-LIGNE-TOTAUX TO LS00.                                 SYNCRO
+001703     WRITE LS00.                                                  SYNCRO
+001704     MOVE 5-CC00-CPTENR TO WT-CC-CPT.                             SYNCRO
+001705     MOVE 5-DD00-CPTENR TO WT-DD-CPT.                             SYNCRO
+001706     MOVE W-LIGNE-TOTAUX2 TO LS00.                                SYNCRO
+001707     WRITE LS00.                                                  SYNCRO
+001708     DISPLAY 'SYNCRO - PAYS LUS         = ' 5-SY00-CPTENR.        SYNCRO
+001709     DISPLAY 'SYNCRO - CAPITALES LUES   = ' 5-YS00-CPTENR.        SYNCRO
+001710     DISPLAY 'SYNCRO - RAPPROCHEMENTS   = ' 5-BB00-CPTENR.        SYNCRO
+001711     DISPLAY 'SYNCRO - CAPITALES INCONN.= ' 5-CC00-CPTENR.        SYNCRO
+001712     DISPLAY 'SYNCRO - PAYS INCONNUS    = ' 5-DD00-CPTENR.        SYNCRO
+001713     DISPLAY 'SYNCRO - MAJ CAPITALES A FAIRE = ' 5-MC00-CPTENR.   SYNCRO
+001713 F20TOT-FN.                                                       SYNCRO
+001714     EXIT.                                                        SYNCRO
+001701 F20LS.                                                           SYNCRO
+001702     CLOSE PRINT-FICHIER.                                         SYNCRO
+001703 F20LS-FN.                                                        SYNCRO
+001704     EXIT.                                                        SYNCRO
 001720 F2099. STOP RUN.                                                 SYNCRO
 001730 F2099-FN.                                                        SYNCRO
 001740     EXIT.                                                        SYNCRO
@@ -185,7 +346,19 @@
 002150             NEXT SENTENCE                                        P010
 002160     ELSE                                                         P010
 002170             GO TO F71BB-FN.                                      P010
-002180     DISPLAY SY00-COPAY SY00-LIPAY YS00-LICAPI.                   P100
+002181     MOVE SY00-COPAY TO WB-COPAY                                  P100
+002182     MOVE SY00-LIPAY TO WB-LIPAY                                  P100
+002183     MOVE YS00-LICAPI TO WB-LICAPI                                P100
+002184     MOVE W-LIGNE-BB TO LS00                                      P100
+002185     WRITE LS00.                                                  P100
+002186     ADD 1 TO 5-BB00-CPTENR.                                      P100
+002187     IF      SY00-LICAPI  NOT =  YS00-LICAPI                      P100
+002188         MOVE SY00-COPAY TO MC00-COPAY                            P100
+002189         MOVE SY00-LIPAY TO MC00-LIPAY                            P100
+002191         MOVE YS00-LICAPI TO MC00-LICAPI                          P100
+002192         MOVE SPACES TO MC00-FILLER                               P100
+002193         WRITE MC00                                               P100
+002194         ADD 1 TO 5-MC00-CPTENR.                                  P100
 002190 F71BB-FN.                                                        P100
 002200     EXIT.                                                        P100
 002210 N71CC.                                                           P000
@@ -195,8 +368,20 @@
 002260             NEXT SENTENCE                                        P010
 002270     ELSE                                                         P010
 002280             GO TO F71CC-FN.                                      P010
-002290     DISPLAY SY00-COPAY SY00-LIPAY                                P100
-002300     ' CAPITAL INCONNUE'.                                         P110
+002291     MOVE SY00-COPAY TO WC-COPAY                                  P100
+002292     MOVE SY00-LIPAY TO WC-LIPAY                                  P100
+002292     MOVE '01' TO W-MSG-CODE-RECH                                     P100
+002293     PERFORM F80MSG THRU F80MSG-FN                                    P100
+002294     MOVE W-MSG-FOUND TO WC-MESSAGE                                   P100
+002293     MOVE W-LIGNE-CC TO LS00                                      P100
+002294     WRITE LS00.                                                  P100
+002295     ADD 1 TO 5-CC00-CPTENR.                                      P100
+002296     MOVE SY00-COPAY TO MC00-COPAY                                P100
+002297     MOVE SY00-LIPAY TO MC00-LIPAY                                P100
+002298     MOVE SPACES TO MC00-LICAPI                                   P100
+002299     MOVE SPACES TO MC00-FILLER                                   P100
+002300     WRITE MC00.                                                  P100
+002301     ADD 1 TO 5-MC00-CPTENR.                                      P100
 002310 F71CC-FN.                                                        P110
 002320     EXIT.                                                        P110
 002330 N71DD.                                                           P000
@@ -206,12 +391,32 @@
 002380         NEXT SENTENCE                                            P010
 002390     ELSE                                                         P010
 002400         GO TO F71DD-FN.                                          P010
-002410     DISPLAY YS00-COPAY                                           P100
-002420     ' PAYS INCONNU '                                             P110
-002430     YS00-LICAPI.                                                 P120
+002411     MOVE YS00-COPAY TO WD-COPAY                                  P100
+002412     MOVE YS00-LICAPI TO WD-LICAPI                                P100
+002412     MOVE '02' TO W-MSG-CODE-RECH                                     P100
+002413     PERFORM F80MSG THRU F80MSG-FN                                    P100
+002414     MOVE W-MSG-FOUND TO WD-MESSAGE                                   P100
+002413     MOVE W-LIGNE-DD TO LS00                                      P100
+002414     WRITE LS00.                                                  P100
+002415     ADD 1 TO 5-DD00-CPTENR.                                      P100
 002440 F71DD-FN.                                                        P120
 002450     EXIT.                                                        P120
 002460 F71-FN.                                                          P120
 002470     EXIT.                                                        P120
 002480 F9099-ITER-FN.                                                   SYNCRO
 002490     GO TO F05.                                                   SYNCRO
+002500     COPY ANORPRO2.                                               SYNCRO
+002510 N80MSG.                                                          SYNCRO
+002520 F80MSG.                                                          SYNCRO
+002530     MOVE SPACES TO W-MSG-FOUND.                                  SYNCRO
+002540     MOVE 1 TO WX-MSG.                                            SYNCRO
+002550 F80MSG-10.                                                       SYNCRO
+002560     IF      WX-MSG  >  W-NB-MESSAGES                             SYNCRO
+002570         GO TO F80MSG-FN.                                         SYNCRO
+002580     IF      W-MSG-CODE (WX-MSG)  =  W-MSG-CODE-RECH              SYNCRO
+002590         MOVE W-MSG-TEXTE (WX-MSG) TO W-MSG-FOUND                 SYNCRO
+002600         GO TO F80MSG-FN.                                         SYNCRO
+002610     ADD 1 TO WX-MSG.                                             SYNCRO
+002620     GO TO F80MSG-10.                                             SYNCRO
+002630 F80MSG-FN.                                                       SYNCRO
+002640     EXIT.                                                        SYNCRO
