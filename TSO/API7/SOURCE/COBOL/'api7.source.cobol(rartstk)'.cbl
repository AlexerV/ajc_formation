@@ -0,0 +1,321 @@
+000010 IDENTIFICATION DIVISION.                                         RARTSTK
+000020 PROGRAM-ID.  RARTSTK.                                            RARTSTK
+000030 AUTHOR.         rapprochement articles / stock.                  RARTSTK
+000040 DATE-COMPILED.   08/08/26.                                       RARTSTK
+000050 ENVIRONMENT DIVISION.                                            RARTSTK
+000060 CONFIGURATION SECTION.                                           RARTSTK
+000070 SOURCE-COMPUTER. IBM-370.                                        RARTSTK
+000080 OBJECT-COMPUTER. IBM-370.                                        RARTSTK
+000090 INPUT-OUTPUT SECTION.                                            RARTSTK
+000100 FILE-CONTROL.                                                    RARTSTK
+000105      SELECT     AR-FICHIER    ASSIGN    ARTICL                   RARTSTK
+000106          ORGANIZATION INDEXED                                    RARTSTK
+000107          ACCESS MODE SEQUENTIAL                                  RARTSTK
+000108          RECORD KEY IS AR00-NOART                                RARTSTK
+000109          FILE STATUS IS W-AR-STATUS.                              RARTSTK
+000120      SELECT     ST-FICHIER    ASSIGN    STOCK.                   RARTSTK
+000125      SELECT     PRINT-FICHIER ASSIGN    LISTRAS.                 RARTSTK
+000130 DATA DIVISION.                                                   RARTSTK
+000140 FILE SECTION.                                                    RARTSTK
+000150 FD                 AR-FICHIER                                    RARTSTK
+000160      BLOCK              00000 RECORDS                            RARTSTK
+000170      DATA RECORD                                                 RARTSTK
+000180                     AR00                                         RARTSTK
+000190           LABEL RECORD STANDARD.                                 RARTSTK
+000200 01               AR00.                                           RARTSTK
+000210   10             AR00-NOART    PICTURE 9(5).                     RARTSTK
+000220   10             AR00-LIART    PICTURE X(20).                    RARTSTK
+000230   10             AR00-FILLER   PICTURE X(5).                     RARTSTK
+000250 FD                 ST-FICHIER                                    RARTSTK
+000260      BLOCK              00000 RECORDS                            RARTSTK
+000270      DATA RECORD                                                 RARTSTK
+000280                     ST00                                         RARTSTK
+000290           LABEL RECORD STANDARD.                                 RARTSTK
+000300 01               ST00.                                           RARTSTK
+000310   10             ST00-NOART    PICTURE 9(5).                     RARTSTK
+000320   10             ST00-QTSTK    PICTURE 9(7).                     RARTSTK
+000330   10             ST00-FILLER   PICTURE X(18).                    RARTSTK
+000341 FD                 PRINT-FICHIER                                 RARTSTK
+000342      BLOCK              00000 RECORDS                            RARTSTK
+000343      DATA RECORD                                                 RARTSTK
+000344                     LS00                                         RARTSTK
+000345           LABEL RECORD STANDARD.                                 RARTSTK
+000346 01               LS00               PICTURE X(80).               RARTSTK
+000350 WORKING-STORAGE SECTION.                                         RARTSTK
+000355 01               W-AR-STATUS   PICTURE XX VALUE SPACES.          RARTSTK
+000360 01               DEBUT-WSS.                                      RARTSTK
+000370   05             FILLER        PICTURE X(7) VALUE                RARTSTK
+000380                                 'WORKING'.                       RARTSTK
+000390   05             IK            PICTURE X.                        RARTSTK
+000610 01               VARIABLES-CONDITIONNELLES.                      RARTSTK
+000620   05             VCF.                                            RARTSTK
+000630     10           AR-CF.                                          RARTSTK
+000640       15         AR-CF1        PICTURE X VALUE                   RARTSTK
+000650                                 '1'.                             RARTSTK
+000660     10           ST-CF.                                          RARTSTK
+000670       15         ST-CF1        PICTURE X VALUE                   RARTSTK
+000680                                 '1'.                             RARTSTK
+000690   05             FT.                                             RARTSTK
+000700     10           AR-FT         PICTURE X VALUE                   RARTSTK
+000710                                 '0'.                             RARTSTK
+000720     10           ST-FT         PICTURE X VALUE                   RARTSTK
+000730                                 '0'.                             RARTSTK
+000740 01               ZONES-CALCUL-CF.                                RARTSTK
+000750   05             IND.                                            RARTSTK
+000760     18           TIND1.                                          RARTSTK
+000770       19         IND1          PICTURE X(005).                   RARTSTK
+000780   05             ARIND.                                          RARTSTK
+000790     10           ARIND1.                                         RARTSTK
+000800       15         AR-IN-NOART   PICTURE X(5).                     RARTSTK
+000810   05             STIND.                                          RARTSTK
+000820     10           STIND1.                                         RARTSTK
+000830       15         ST-IN-NOART   PICTURE X(5).                     RARTSTK
+000840 01               COMPTEURS-FICHIERS COMPUTATIONAL-3.             RARTSTK
+000850   05             5-AR00-CPTENR PICTURE S9(9) VALUE ZERO.         RARTSTK
+000851   05             5-ST00-CPTENR PICTURE S9(9) VALUE ZERO.         RARTSTK
+000852   05             5-BB00-CPTENR PICTURE S9(9) VALUE ZERO.         RARTSTK
+000853   05             5-CC00-CPTENR PICTURE S9(9) VALUE ZERO.         RARTSTK
+000854   05             5-DD00-CPTENR PICTURE S9(9) VALUE ZERO.         RARTSTK
+000861 01               W-LIGNE-ENTETE.                                 RARTSTK
+000862   05             FILLER        PICTURE X(30) VALUE               RARTSTK
+000863                                  'RAPPROCHEMENT ARTICLES/STOCK'. RARTSTK
+000864   05             FILLER        PICTURE X(50) VALUE SPACES.       RARTSTK
+000865 01               W-LIGNE-BB.                                     RARTSTK
+000866   05             WB-NOART      PICTURE ZZZZ9.                    RARTSTK
+000867   05             FILLER        PICTURE X(2)  VALUE SPACES.       RARTSTK
+000868   05             WB-LIART      PICTURE X(20).                    RARTSTK
+000869   05             FILLER        PICTURE X(2)  VALUE SPACES.       RARTSTK
+000870   05             WB-QTSTK      PICTURE ZZZZZZ9.                  RARTSTK
+000871   05             FILLER        PICTURE X(44) VALUE SPACES.       RARTSTK
+000872 01               W-LIGNE-CC.                                     RARTSTK
+000873   05             WC-NOART      PICTURE ZZZZ9.                    RARTSTK
+000874   05             FILLER        PICTURE X(2)  VALUE SPACES.       RARTSTK
+000875   05             WC-LIART      PICTURE X(20).                    RARTSTK
+000876   05             FILLER        PICTURE X(2)  VALUE SPACES.       RARTSTK
+000877   05             FILLER        PICTURE X(14) VALUE               RARTSTK
+000878                                  'STOCK INCONNU'.                RARTSTK
+000879   05             FILLER        PICTURE X(37) VALUE SPACES.       RARTSTK
+000880 01               W-LIGNE-DD.                                     RARTSTK
+000881   05             FILLER        PICTURE X(16) VALUE               RARTSTK
+000882                                  'ARTICLE INCONNU'.              RARTSTK
+000883   05             WD-NOART      PICTURE ZZZZ9.                    RARTSTK
+000884   05             FILLER        PICTURE X(2)  VALUE SPACES.       RARTSTK
+000885   05             WD-QTSTK      PICTURE ZZZZZZ9.                  RARTSTK
+000886   05             FILLER        PICTURE X(50) VALUE SPACES.       RARTSTK
+000887 01               W-LIGNE-TOTAUX.                                 RARTSTK
+000888   05             FILLER        PICTURE X(16) VALUE               RARTSTK
+000889                                  'TOTAUX RARTSTK '.              RARTSTK
+000890   05             FILLER        PICTURE X(9)  VALUE               RARTSTK
+000891                                  'ARTICLES='.                     RARTSTK
+000892   05             WT-AR-CPT     PICTURE ZZZZ9.                    RARTSTK
+000893   05             FILLER        PICTURE X(2)  VALUE SPACES.       RARTSTK
+000894   05             FILLER        PICTURE X(7)  VALUE               RARTSTK
+000895                                  'STOCKS='.                       RARTSTK
+000896   05             WT-ST-CPT     PICTURE ZZZZ9.                    RARTSTK
+000897   05             FILLER        PICTURE X(2)  VALUE SPACES.       RARTSTK
+000898   05             FILLER        PICTURE X(11) VALUE               RARTSTK
+000899                                  'RAPPROCHES='.                   RARTSTK
+000900   05             WT-BB-CPT     PICTURE ZZZZ9.                    RARTSTK
+000901   05             FILLER        PICTURE X(18) VALUE SPACES.       RARTSTK
+000902 01               W-LIGNE-TOTAUX2.                                RARTSTK
+000903   05             FILLER        PICTURE X(20) VALUE               RARTSTK
+000904                                  'STOCKS SANS ARTICLE='.          RARTSTK
+000905   05             WT-CC-CPT     PICTURE ZZZZ9.                    RARTSTK
+000906   05             FILLER        PICTURE X(2)  VALUE SPACES.       RARTSTK
+000907   05             FILLER        PICTURE X(20) VALUE               RARTSTK
+000908                                  'ARTICLES SANS STOCK='.          RARTSTK
+000909   05             WT-DD-CPT     PICTURE ZZZZ9.                    RARTSTK
+000910   05             FILLER        PICTURE X(28) VALUE SPACES.       RARTSTK
+000911 01               W-SEQ-CONTROLE.                                 RARTSTK
+000912   05             W-PREV-AR-NOART PICTURE 9(5) VALUE ZERO.        RARTSTK
+000913   05             W-PREV-ST-NOART PICTURE 9(5) VALUE ZERO.        RARTSTK
+000914   05             W-SEQ-FICHIER   PICTURE X(8) VALUE SPACES.      RARTSTK
+000870 PROCEDURE DIVISION.                                              RARTSTK
+000880 N01.                                                             RARTSTK
+000940 F01.                                                             RARTSTK
+000950     EXIT.                                                        RARTSTK
+000960 N01AR.                                                           RARTSTK
+000980 F01AR.                                                           RARTSTK
+000990     OPEN INPUT AR-FICHIER.                                       RARTSTK
+001000 F01AR-FN.                                                        RARTSTK
+001010     EXIT.                                                        RARTSTK
+001020 N01ST.                                                           RARTSTK
+001040 F01ST.                                                           RARTSTK
+001050     OPEN INPUT ST-FICHIER.                                       RARTSTK
+001060 F01ST-FN.                                                        RARTSTK
+001070     EXIT.                                                        RARTSTK
+001071 N01LS.                                                           RARTSTK
+001072 F01LS.                                                           RARTSTK
+001073     OPEN OUTPUT PRINT-FICHIER.                                   RARTSTK
+001074     MOVE W-LIGNE-ENTETE TO LS00.                                 RARTSTK
+001075     WRITE LS00.                                                  RARTSTK
+001076 F01LS-FN.                                                        RARTSTK
+001077     EXIT.                                                        RARTSTK
+001080 F01-FN.                                                          RARTSTK
+001090     EXIT.                                                        RARTSTK
+001110 F05.                                                             RARTSTK
+001120     EXIT.                                                        RARTSTK
+001130 N05.                                                             RARTSTK
+001190 N05AR.                                                           RARTSTK
+001210 F05AR.                                                           RARTSTK
+001220     IF      AR-CF1  =  '1'                                       RARTSTK
+001230         NEXT SENTENCE                                            RARTSTK
+001240     ELSE                                                         RARTSTK
+001250         GO TO F05AR-FN.                                          RARTSTK
+001260 F05AR-10.                                                        RARTSTK
+001270     READ AR-FICHIER AT END                                       RARTSTK
+001280         MOVE 1 TO AR-FT                                          RARTSTK
+001290         MOVE HIGH-VALUE TO ARIND                                 RARTSTK
+001300         GO TO F05AR-FN.                                          RARTSTK
+001301     IF      W-AR-STATUS  NOT =  '00'                             RARTSTK
+001302         MOVE 'ARTICL' TO W-SEQ-FICHIER                           RARTSTK
+001303         GO TO N99SEQ.                                            RARTSTK
+001310     MOVE AR00-NOART TO AR-IN-NOART.                              RARTSTK
+001320     ADD 1 TO 5-AR00-CPTENR.                                      RARTSTK
+001321     IF      AR00-NOART  <  W-PREV-AR-NOART                       RARTSTK
+001322         MOVE 'ARTICL' TO W-SEQ-FICHIER                           RARTSTK
+001323         GO TO N99SEQ.                                            RARTSTK
+001324     MOVE AR00-NOART TO W-PREV-AR-NOART.                          RARTSTK
+001330 F05AR-FN.                                                        RARTSTK
+001340     EXIT.                                                        RARTSTK
+001350 N05ST.                                                           RARTSTK
+001370 F05ST.                                                           RARTSTK
+001380     IF      ST-CF1  =  '1'                                       RARTSTK
+001390         NEXT SENTENCE                                            RARTSTK
+001400     ELSE                                                         RARTSTK
+001410         GO TO F05ST-FN.                                          RARTSTK
+001420 F05ST-10.                                                        RARTSTK
+001430     READ ST-FICHIER AT END                                       RARTSTK
+001440         MOVE 1 TO ST-FT                                          RARTSTK
+001450         MOVE HIGH-VALUE TO STIND                                 RARTSTK
+001460         GO TO F05ST-FN.                                          RARTSTK
+001470     MOVE ST00-NOART TO ST-IN-NOART.                              RARTSTK
+001480     ADD 1 TO 5-ST00-CPTENR.                                      RARTSTK
+001481     IF      ST00-NOART  <  W-PREV-ST-NOART                       RARTSTK
+001482         MOVE 'STOCK' TO W-SEQ-FICHIER                            RARTSTK
+001483         GO TO N99SEQ.                                            RARTSTK
+001484     MOVE ST00-NOART TO W-PREV-ST-NOART.                          RARTSTK
+001490 F05ST-FN.                                                        RARTSTK
+001500     EXIT.                                                        RARTSTK
+001510 F05-FN.                                                          RARTSTK
+001520     EXIT.                                                        RARTSTK
+001530 N20.                                                             RARTSTK
+001590 F20.                                                             RARTSTK
+001600     IF      FT  =  ALL '1'                                       RARTSTK
+001610         NEXT SENTENCE                                            RARTSTK
+001620     ELSE                                                         RARTSTK
+001630         GO TO F20-FN.                                            RARTSTK
+001640 F20AR.                                                           RARTSTK
+001650     CLOSE AR-FICHIER.                                            RARTSTK
+001660 F20AR-FN.                                                        RARTSTK
+001670     EXIT.                                                        RARTSTK
+001680 F20ST.                                                           RARTSTK
+001690     CLOSE ST-FICHIER.                                            RARTSTK
+001700 F20ST-FN.                                                        RARTSTK
+001710     EXIT.                                                        RARTSTK
+001696 N20TOT.                                                          RARTSTK
+001697*         NOTE *TOTAUX DE FIN DE TRAITEMENT   *.                  RARTSTK
+001698 F20TOT.                                                          RARTSTK
+001699     MOVE 5-AR00-CPTENR TO WT-AR-CPT.                             RARTSTK
+001700     MOVE 5-ST00-CPTENR TO WT-ST-CPT.                             RARTSTK
+001701     MOVE 5-BB00-CPTENR TO WT-BB-CPT.                             RARTSTK
+001702     MOVE W-LIGNE-TOTAUX TO LS00.                                 RARTSTK
+001703     WRITE LS00.                                                  RARTSTK
+001704     MOVE 5-CC00-CPTENR TO WT-CC-CPT.                             RARTSTK
+001705     MOVE 5-DD00-CPTENR TO WT-DD-CPT.                             RARTSTK
+001706     MOVE W-LIGNE-TOTAUX2 TO LS00.                                RARTSTK
+001707     WRITE LS00.                                                  RARTSTK
+001708     DISPLAY 'RARTSTK - ARTICLES LUS      = ' 5-AR00-CPTENR.      RARTSTK
+001709     DISPLAY 'RARTSTK - STOCKS LUS        = ' 5-ST00-CPTENR.      RARTSTK
+001710     DISPLAY 'RARTSTK - RAPPROCHEMENTS    = ' 5-BB00-CPTENR.      RARTSTK
+001711     DISPLAY 'RARTSTK - STOCKS SANS ARTICLE = ' 5-CC00-CPTENR.    RARTSTK
+001712     DISPLAY 'RARTSTK - ARTICLES SANS STOCK = ' 5-DD00-CPTENR.    RARTSTK
+001713 F20TOT-FN.                                                       RARTSTK
+001714     EXIT.                                                        RARTSTK
+001701 F20LS.                                                           RARTSTK
+001702     CLOSE PRINT-FICHIER.                                         RARTSTK
+001703 F20LS-FN.                                                        RARTSTK
+001704     EXIT.                                                        RARTSTK
+001720 F2099. STOP RUN.                                                 RARTSTK
+001730 F2099-FN.                                                        RARTSTK
+001740     EXIT.                                                        RARTSTK
+001750 F20-FN.                                                          RARTSTK
+001760     EXIT.                                                        RARTSTK
+001770 N24.                                                             RARTSTK
+001830 F24.                                                             RARTSTK
+001840     MOVE ZERO TO VCF                                             RARTSTK
+001850     MOVE HIGH-VALUE TO IND.                                      RARTSTK
+001860     IF      TIND1  >  ARIND                                      RARTSTK
+001870         MOVE ARIND TO IND.                                       RARTSTK
+001880     IF      TIND1  >  STIND                                      RARTSTK
+001890         MOVE STIND TO IND.                                       RARTSTK
+001900 F24AR.                                                           RARTSTK
+001910     IF      ARIND1  =  IND1                                      RARTSTK
+001920         MOVE 1 TO AR-CF1.                                        RARTSTK
+001930 F24AR-FN.                                                        RARTSTK
+001940     EXIT.                                                        RARTSTK
+001950 F24ST.                                                           RARTSTK
+001960     IF      STIND1  =  IND1                                      RARTSTK
+001970         MOVE 1 TO ST-CF1.                                        RARTSTK
+001980 F24ST-FN.                                                        RARTSTK
+001990     EXIT.                                                        RARTSTK
+002000 F24-FN.                                                          RARTSTK
+002010     EXIT.                                                        RARTSTK
+002020 N71.                                                             P000
+002080 F71.                                                             P000
+002090     EXIT.                                                        P000
+002100 N71BB.                                                           P000
+
+002120 F71BB.                                                           P000
+002130     IF      AR-CF1  =  '1'                                       P000
+002140         AND ST-CF1  =  '1'                                       P010
+002150             NEXT SENTENCE                                        P010
+002160     ELSE                                                         P010
+002170             GO TO F71BB-FN.                                      P010
+002181     MOVE AR00-NOART TO WB-NOART                                  P100
+002182     MOVE AR00-LIART TO WB-LIART                                  P100
+002183     MOVE ST00-QTSTK TO WB-QTSTK                                  P100
+002184     MOVE W-LIGNE-BB TO LS00                                      P100
+002185     WRITE LS00.                                                  P100
+002186     ADD 1 TO 5-BB00-CPTENR.                                      P100
+002190 F71BB-FN.                                                        P100
+002200     EXIT.                                                        P100
+002210 N71CC.                                                           P000
+002230 F71CC.                                                           P000
+002240     IF      AR-CF1  =  '1'                                       P000
+002250         AND ST-CF1  =  ZERO                                      P010
+002260             NEXT SENTENCE                                        P010
+002270     ELSE                                                         P010
+002280             GO TO F71CC-FN.                                      P010
+002291     MOVE AR00-NOART TO WC-NOART                                  P100
+002292     MOVE AR00-LIART TO WC-LIART                                  P100
+002293     MOVE W-LIGNE-CC TO LS00                                      P100
+002294     WRITE LS00.                                                  P100
+002295     ADD 1 TO 5-CC00-CPTENR.                                      P100
+002310 F71CC-FN.                                                        P110
+002320     EXIT.                                                        P110
+002330 N71DD.                                                           P000
+002350 F71DD.                                                           P000
+002360     IF      AR-CF1  =  ZERO AND ST-CF1  =                        P000
+002370     '1'                                                          P010
+002380         NEXT SENTENCE                                            P010
+002390     ELSE                                                         P010
+002400         GO TO F71DD-FN.                                          P010
+002411     MOVE ST00-NOART TO WD-NOART                                  P100
+002412     MOVE ST00-QTSTK TO WD-QTSTK                                  P100
+002413     MOVE W-LIGNE-DD TO LS00                                      P100
+002414     WRITE LS00.                                                  P100
+002415     ADD 1 TO 5-DD00-CPTENR.                                      P100
+002440 F71DD-FN.                                                        P120
+002450     EXIT.                                                        P120
+002460 F71-FN.                                                          P120
+002470     EXIT.                                                        P120
+002480 F9099-ITER-FN.                                                   RARTSTK
+002490     GO TO F05.                                                   RARTSTK
+002500 N99SEQ.                                                          RARTSTK
+002510 F99SEQ.                                                          RARTSTK
+002520     DISPLAY 'RARTSTK - ERROR ON FICHIER ' W-SEQ-FICHIER.         RARTSTK
+002530     MOVE 16 TO RETURN-CODE.                                      RARTSTK
+002540     STOP RUN.                                                    RARTSTK
+002550 F99SEQ-FN.                                                       RARTSTK
+002560     EXIT.                                                        RARTSTK
