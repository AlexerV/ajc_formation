@@ -0,0 +1,77 @@
+000100 IDENTIFICATION DIVISION.                                         A7PGM5
+000200 PROGRAM-ID.  A7PGM5.                                             A7PGM5
+000300 AUTHOR.         consultation article en ligne.                   A7PGM5
+000400 ENVIRONMENT DIVISION.                                            A7PGM5
+000500 DATA DIVISION.                                                   A7PGM5
+000600 WORKING-STORAGE SECTION.                                         A7PGM5
+000700      EXEC SQL                                                    A7PGM5
+000800         INCLUDE SQLCA                                            A7PGM5
+000900      END-EXEC.                                                   A7PGM5
+001000*****                                                             A7PGM5
+001100      EXEC SQL                                                    A7PGM5
+001200         INCLUDE ARTICLE                                          A7PGM5
+001300      END-EXEC.                                                   A7PGM5
+001400******                                                            A7PGM5
+001500      COPY A7MS5.                                                 A7PGM5
+001600******                                                            A7PGM5
+001700 01               W-PROGRAM-ID  PICTURE X(8) VALUE 'A7PGM5'.      A7PGM5
+001800 01               W-SQLCODE     PIC +++9.                         A7PGM5
+001900 LINKAGE SECTION.                                                 A7PGM5
+002000 01               DFHCOMMAREA   PICTURE X(1).                     A7PGM5
+002100 PROCEDURE DIVISION.                                               A7PGM5
+002200 N01.                                                              A7PGM5
+002300*         NOTE *RECEPTION DE L'ECRAN A7MAP5      *.              A7PGM5
+002400 F01.                                                              A7PGM5
+002500     EXEC CICS                                                    A7PGM5
+002600         RECEIVE MAP('A7MS5') MAPSET('A7MS5')                     A7PGM5
+002700                 INTO(A7MAP5I)                                    A7PGM5
+002800     END-EXEC.                                                    A7PGM5
+002900 F01-FN.                                                           A7PGM5
+003000     EXIT.                                                        A7PGM5
+003100 N05.                                                              A7PGM5
+003200*         NOTE *LECTURE DE L'ARTICLE DANS API7.ARTICLE*.          A7PGM5
+003300 F05.                                                              A7PGM5
+003400     MOVE IDARTI TO W-ID-ARTICLE.                                 A7PGM5
+003500     EXEC SQL                                                     A7PGM5
+003600         SELECT DESIGNATION, PRIX, ID_MARQUE, ID_FAMILLE          A7PGM5
+003700           INTO :W-DESIGNATION, :W-PRIX,                          A7PGM5
+003800                :W-ID-MARQUE :INDSTRUC(4), :W-ID-FAMILLE          A7PGM5
+003900           FROM API7.ARTICLE                                      A7PGM5
+004000          WHERE ID_ARTICLE = :W-ID-ARTICLE                        A7PGM5
+004100     END-EXEC.                                                    A7PGM5
+004200     MOVE SPACES TO MESS1O.                                       A7PGM5
+004300     EVALUATE SQLCODE                                             A7PGM5
+004400         WHEN ZERO                                                A7PGM5
+004600             MOVE W-DESIGNATION TO DESIGO                         A7PGM5
+004700             MOVE W-PRIX TO PRIXO                                 A7PGM5
+004800             IF INDSTRUC(4) < ZERO                                A7PGM5
+004900                 MOVE SPACES TO MARQO                             A7PGM5
+005000             ELSE                                                 A7PGM5
+005100                 MOVE W-ID-MARQUE TO MARQO                        A7PGM5
+005200             END-IF                                               A7PGM5
+005300             MOVE W-ID-FAMILLE TO FAMIO                           A7PGM5
+005400         WHEN 100                                                 A7PGM5
+005500             MOVE SPACES TO DESIGO MARQO FAMIO                    A7PGM5
+005510             MOVE ZERO TO PRIXO                                   A7PGM5
+005600             MOVE 'ARTICLE INCONNU' TO MESS1O                     A7PGM5
+005700         WHEN OTHER                                               A7PGM5
+005800             MOVE SPACES TO DESIGO MARQO FAMIO                    A7PGM5
+005810             MOVE ZERO TO PRIXO                                   A7PGM5
+005900             MOVE SQLCODE TO W-SQLCODE                            A7PGM5
+006000             STRING 'ERREUR LECTURE ARTICLE SQLCODE = '           A7PGM5
+006100                    W-SQLCODE DELIMITED BY SIZE INTO MESS1O       A7PGM5
+006200     END-EVALUATE.                                                A7PGM5
+006300 F05-FN.                                                           A7PGM5
+006400     EXIT.                                                        A7PGM5
+006500 N20.                                                              A7PGM5
+006600*         NOTE *RESTITUTION DE L'ECRAN A7MAP5     *.              A7PGM5
+006700 F20.                                                              A7PGM5
+006800     EXEC CICS                                                    A7PGM5
+006900         SEND MAP('A7MS5') MAPSET('A7MS5')                        A7PGM5
+007000              FROM(A7MAP5O) ERASE                                 A7PGM5
+007100     END-EXEC.                                                    A7PGM5
+007200     EXEC CICS                                                    A7PGM5
+007300         RETURN TRANSID('A7T5')                                   A7PGM5
+007400     END-EXEC.                                                    A7PGM5
+007500 F20-FN.                                                           A7PGM5
+007600     EXIT.                                                        A7PGM5
