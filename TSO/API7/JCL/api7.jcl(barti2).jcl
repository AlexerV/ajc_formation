@@ -0,0 +1,42 @@
+//BARTI2   JOB  (API7),'SPLIT ARTICLES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SPLIT DES ARTICLES PAIRS/IMPAIRS - BARTI2                     *
+//* IMPAIR ET PAIR SONT DES GDG - UNE GENERATION PAR EXECUTION,   *
+//* CONSERVEES 90 JOURS (RETPD) OU 10 GENERATIONS (LIMIT DU GDG)  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BARTI2
+//STEPLIB  DD   DSN=API7.LOADLIB,DISP=SHR
+//PARMN    DD   DSN=API7.BARTI2.PARM,DISP=SHR
+//ARTICL   DD   DSN=API7.ARTICLE.EXTRAIT,DISP=SHR
+//IMPAIR   DD   DSN=API7.BARTI2.IMPAIR(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//             LABEL=(,,,,RETPD=90),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//PAIR     DD   DSN=API7.BARTI2.PAIR(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//             LABEL=(,,,,RETPD=90),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//RESTE2   DD   DSN=API7.BARTI2.RESTE2(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//             LABEL=(,,,,RETPD=90),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//RESTE3   DD   DSN=API7.BARTI2.RESTE3(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//             LABEL=(,,,,RETPD=90),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//DOUBLON  DD   DSN=API7.BARTI2.DOUBLON,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//REJART2  DD   DSN=API7.BARTI2.REJETS,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//CHKPT    DD   DSN=API7.BARTI2.CHKPT,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
