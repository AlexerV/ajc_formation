@@ -0,0 +1,68 @@
+//API7BAT  JOB  (API7),'CHAINE BATCH API7',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CHAINE BATCH API7 - LDEPART PUIS BARTI2 PUIS SYNCRO            *
+//* CHAQUE ETAPE EST COURT-CIRCUITEE SI L'ETAPE PRECEDENTE A       *
+//* RENDU UN CODE RETOUR SUPERIEUR A 4                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=API7.LOADLIB,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//LISTDEP  DD   DSN=API7.LDEPART.LISTING,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PARMDEP  DD   DSN=API7.LDEPART.PARM,DISP=SHR
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(LDEPART) PLAN(API7PLAN) LIB('API7.LOADLIB')
+  END
+/*
+//*
+//STEP020  EXEC PGM=BARTI2,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=API7.LOADLIB,DISP=SHR
+//PARMN    DD   DSN=API7.BARTI2.PARM,DISP=SHR
+//ARTICL   DD   DSN=API7.ARTICLE.EXTRAIT,DISP=SHR
+//IMPAIR   DD   DSN=API7.BARTI2.IMPAIR(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//             LABEL=(,,,,RETPD=90),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//PAIR     DD   DSN=API7.BARTI2.PAIR(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//             LABEL=(,,,,RETPD=90),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//RESTE2   DD   DSN=API7.BARTI2.RESTE2(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//             LABEL=(,,,,RETPD=90),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//RESTE3   DD   DSN=API7.BARTI2.RESTE3(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//             LABEL=(,,,,RETPD=90),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//DOUBLON  DD   DSN=API7.BARTI2.DOUBLON,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//REJART2  DD   DSN=API7.BARTI2.REJETS,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//CHKPT    DD   DSN=API7.BARTI2.CHKPT,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=SYNCRO,COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD   DSN=API7.LOADLIB,DISP=SHR
+//PAYS     DD   DSN=API7.SYNCRO.PAYS,DISP=SHR
+//CAPITA   DD   DSN=API7.SYNCRO.CAPITA,DISP=SHR
+//MSGSYNC  DD   DSN=API7.SYNCRO.MSGTABLE,DISP=SHR
+//LISTSYN  DD   SYSOUT=*
+//MAJCAPI  DD   DSN=API7.SYNCRO.MAJCAP,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
