@@ -0,0 +1,13 @@
+//RARTSTK  JOB  (API7),'RAPPR ARTICLES/STOCK',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RAPPROCHEMENT ARTICLES / STOCK - RARTSTK                      *
+//* ARTICL ET STOCK DOIVENT ETRE TRIES CROISSANT SUR NOART        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RARTSTK
+//STEPLIB  DD   DSN=API7.LOADLIB,DISP=SHR
+//ARTICL   DD   DSN=API7.ARTICLE.EXTRAIT,DISP=SHR
+//STOCK    DD   DSN=API7.STOCK.EXTRAIT,DISP=SHR
+//LISTRAS  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
