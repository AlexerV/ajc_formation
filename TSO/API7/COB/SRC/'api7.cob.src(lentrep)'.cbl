@@ -0,0 +1,101 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. LENTREP .                                            00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT     LISTENT       ASSIGN    LISTENT.                  00060000
+000700 DATA DIVISION.                                                   00070000
+000800 FILE SECTION.                                                    00080000
+000900 FD                 LISTENT                                       00090000
+001000      BLOCK              00000 RECORDS                            00100000
+001100      DATA RECORD                                                 00110000
+001200                    LE00                                          00120000
+001300           LABEL RECORD STANDARD.                                 00130000
+001400 01               LE00               PICTURE X(80).               00140000
+001500 WORKING-STORAGE SECTION.                                         00150000
+001600      EXEC SQL                                                    00160000
+001700         INCLUDE SQLCA                                            00170000
+001800      END-EXEC.                                                   00180000
+001900*****                                                             00190000
+002000      EXEC SQL                                                    00200000
+002100         INCLUDE ENTREPOT                                         00210000
+002200      END-EXEC.                                                   00220000
+002300******                                                            00230000
+002400      EXEC SQL                                                    00240000
+002500         DECLARE C-ENTREPOT CURSOR FOR                            00250000
+002600         SELECT ID_ENTREPOT, DESIGNATION                          00260000
+002700           FROM API7.ENTREPOT                                     00270000
+002800          ORDER BY ID_ENTREPOT                                    00280000
+002900      END-EXEC.                                                   00290000
+003000******                                                            00300000
+003100 01  W-PROGRAM-ID   PIC X(8)  VALUE 'LENTREP'.                    00310000
+003200 01  W-SQLCODE      PIC +++9.                                     00320000
+003300 01  W-EOF-ENT      PIC X     VALUE '0'.                          00330000
+003400     88  FIN-ENT-OK           VALUE '1'.                          00340000
+003410 COPY ANORMAL.                                                    00341000
+003500******                                                            00350000
+003600 01  W-LIGNE-ENTETE.                                              00360000
+003700     05  FILLER   PIC X(20) VALUE 'LISTE ENTREPOTS     '.         00370000
+003800     05  FILLER   PIC X(60) VALUE SPACES.                         00380000
+003900 01  W-LIGNE-DETAIL.                                               00390000
+004000     05  WD-ID-ENTREPOT PIC X(2).                                 00400000
+004100     05  FILLER   PIC X(3)  VALUE SPACES.                         00410000
+004200     05  WD-DESIGNATION PIC X(20).                                00420000
+004300     05  FILLER   PIC X(55) VALUE SPACES.                         00430000
+004400******                                                            00440000
+004500 PROCEDURE DIVISION.                                              00450000
+004600 1000-LENTREP-DEB.                                                00460000
+004700     DISPLAY 'DEBUT DU PROGRAMME '  W-PROGRAM-ID                  00470000
+004800     PERFORM 6010-LIS-ENT-DEB                                     00480000
+004900       THRU  6010-LIS-ENT-FIN.                                    00490000
+005300     PERFORM 9990-FIN-NORMALE-DEB                                 00530000
+005400       THRU  9990-FIN-NORMALE-FIN.                                00540000
+005500 1000-LENTREP-FIN.                                                00550000
+005600     EXIT.                                                        00560000
+005700***************                                                   00570000
+006800 6010-LIS-ENT-DEB.                                                00680000
+006900     OPEN OUTPUT LISTENT.                                         00690000
+007000     MOVE W-LIGNE-ENTETE TO LE00.                                 00700000
+007100     WRITE LE00.                                                  00710000
+007200     EXEC SQL                                                     00720000
+007300         OPEN C-ENTREPOT                                          00730000
+007400     END-EXEC.                                                    00740000
+007500     PERFORM 6011-FETCH-ENT-DEB                                   00750000
+007600       THRU  6011-FETCH-ENT-FIN                                   00760000
+007700       UNTIL FIN-ENT-OK.                                          00770000
+007800     EXEC SQL                                                     00780000
+007900         CLOSE C-ENTREPOT                                         00790000
+008000     END-EXEC.                                                    00800000
+008100     CLOSE LISTENT.                                               00810000
+008200 6010-LIS-ENT-FIN.                                                00820000
+008300      EXIT.                                                       00830000
+008400***************                                                   00840000
+008500 6011-FETCH-ENT-DEB.                                              00850000
+008600     EXEC SQL                                                     00860000
+008700         FETCH C-ENTREPOT INTO :W-ID-ENTREPOT, :W-DESIGNATION     00870000
+008800     END-EXEC.                                                    00880000
+008900     EVALUATE SQLCODE                                             00890000
+009000         WHEN 100                                                 00900000
+009100             MOVE '1' TO W-EOF-ENT                                00910000
+009200         WHEN ZERO                                                00920000
+009300             MOVE W-ID-ENTREPOT TO WD-ID-ENTREPOT                 00930000
+009400             MOVE W-DESIGNATION TO WD-DESIGNATION                 00940000
+009500             MOVE W-LIGNE-DETAIL TO LE00                          00950000
+009600             WRITE LE00                                           00960000
+009700         WHEN OTHER                                               00970000
+009800             MOVE SQLCODE TO W-SQLCODE                            00980000
+009900             MOVE 'FETCH C-ENTREPOT SQLCODE = '                   00990000
+010000                  TO W-MESSAGE-ANOR                               01000000
+010100             PERFORM 9999-FIN-ANORMALE-DEB                        01010000
+010200               THRU  9999-FIN-ANORMALE-FIN.                       01020000
+010300 6011-FETCH-ENT-FIN.                                              01030000
+010400      EXIT.                                                       01040000
+010500************                                                      01050000
+010600************                                                      01060000
+010700  9990-FIN-NORMALE-DEB.                                           01070000
+010800            DISPLAY 'FIN   DU PROGRAMME ' W-PROGRAM-ID.           01080000
+010900       GOBACK.                                                    01090000
+011000  9990-FIN-NORMALE-FIN.                                           01100000
+011100       EXIT.                                                      01110000
+011200*************                                                     01120000
+011300 COPY ANORPROC.                                                   01130000
