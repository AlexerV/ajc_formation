@@ -0,0 +1,151 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. LDEPENT .                                            00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT     LISTDPE       ASSIGN    LISTDPE.                  00060000
+000700 DATA DIVISION.                                                   00070000
+000800 FILE SECTION.                                                    00080000
+000900 FD                 LISTDPE                                       00090000
+001000      BLOCK              00000 RECORDS                            00100000
+001100      DATA RECORD                                                 00110000
+001200                    LD00                                          00120000
+001300           LABEL RECORD STANDARD.                                 00130000
+001400 01               LD00               PICTURE X(80).               00140000
+001500 WORKING-STORAGE SECTION.                                         00150000
+001600      EXEC SQL                                                    00160000
+001700         INCLUDE SQLCA                                            00170000
+001800      END-EXEC.                                                   00180000
+001900*****                                                             00190000
+002000      EXEC SQL                                                    00200000
+002100         INCLUDE DEPART                                           00210000
+002200      END-EXEC.                                                   00220000
+002300******                                                            00230000
+002400      EXEC SQL                                                    00240000
+002500         INCLUDE ENTREPOT                                         00250000
+002600      END-EXEC.                                                   00260000
+002700******                                                            00270000
+002800      EXEC SQL                                                    00280000
+002900         INCLUDE DEPTENT                                          00290000
+003000      END-EXEC.                                                   00300000
+003100******                                                            00310000
+003200      EXEC SQL                                                    00320000
+003300         DECLARE C-DEPENT CURSOR FOR                              00330000
+003400         SELECT D.LIE, D.LIB, X.ID_ENTREPOT, E.DESIGNATION        00340000
+003410           FROM API7.DEPT_ENTREPOT X, API7.DEPARTEMENTS D,        00341000
+003420                API7.ENTREPOT E                                   00342000
+003500          WHERE X.LIE = D.LIE                                     00350000
+003510            AND X.ID_ENTREPOT = E.ID_ENTREPOT                     00351000
+003520          ORDER BY D.LIE, X.ID_ENTREPOT                           00352000
+003600      END-EXEC.                                                   00360000
+003700******                                                            00370000
+003800 01  W-PROGRAM-ID   PIC X(8)  VALUE 'LDEPENT'.                    00380000
+003900 01  W-SQLCODE      PIC +++9.                                     00390000
+004000 01  W-EOF-DPE      PIC X     VALUE '0'.                          00400000
+004100     88  FIN-DPE-OK           VALUE '1'.                          00410000
+004200 01  W-PREMIERE-LIGNE PIC X   VALUE '1'.                          00420000
+004300     88  PREMIERE-LIGNE       VALUE '1'.                          00430000
+004400 01  W-PREV-LIE     PIC S9(9) USAGE COMP VALUE ZERO.              00440000
+004500 COPY ANORMAL.                                                    00450000
+004600******                                                            00460000
+004700 01  W-LIGNE-ENTETE.                                              00470000
+004800     05  FILLER   PIC X(30) VALUE                                 00480000
+004810         'ENTREPOTS PAR DEPARTEMENT    '.                         00481000
+004900     05  FILLER   PIC X(50) VALUE SPACES.                         00490000
+005000 01  W-LIGNE-DEPART.                                              00500000
+005100     05  FILLER   PIC X(9)  VALUE 'DEPART.: '.                    00510000
+005200     05  WA-LIE         PIC ZZZZZZZZ9.                            00520000
+005300     05  FILLER   PIC X(2)  VALUE SPACES.                         00530000
+005400     05  WA-LIB         PIC X(20).                                00540000
+005500     05  FILLER   PIC X(40) VALUE SPACES.                         00550000
+005600 01  W-LIGNE-DETAIL.                                               00560000
+005700     05  FILLER   PIC X(11) VALUE SPACES.                         00570000
+005800     05  FILLER   PIC X(9)  VALUE 'ENTREPOT '.                    00580000
+005900     05  WD-ID-ENTREPOT PIC X(2).                                 00590000
+006000     05  FILLER   PIC X(2)  VALUE SPACES.                         00600000
+006100     05  WD-DESIGNATION PIC X(20).                                00610000
+006200     05  FILLER   PIC X(36) VALUE SPACES.                         00620000
+006300 PROCEDURE DIVISION.                                              00630000
+006400 1000-LDEPENT-DEB.                                                00640000
+006500     DISPLAY 'DEBUT DU PROGRAMME '  W-PROGRAM-ID                  00650000
+006600     PERFORM 6010-EDIT-DPE-DEB                                    00660000
+006700       THRU  6010-EDIT-DPE-FIN.                                   00670000
+006800     PERFORM 9990-FIN-NORMALE-DEB                                 00680000
+006900       THRU  9990-FIN-NORMALE-FIN.                                00690000
+007000 1000-LDEPENT-FIN.                                                00700000
+007100     EXIT.                                                        00710000
+007200***************                                                   00720000
+007300 6010-EDIT-DPE-DEB.                                               00730000
+007400     OPEN OUTPUT LISTDPE.                                         00740000
+007500     MOVE W-LIGNE-ENTETE TO LD00.                                 00750000
+007600     WRITE LD00.                                                  00760000
+007700     EXEC SQL                                                     00770000
+007800         OPEN C-DEPENT                                            00780000
+007900     END-EXEC.                                                    00790000
+008000     PERFORM 6011-FETCH-DPE-DEB                                   00800000
+008100       THRU  6011-FETCH-DPE-FIN                                   00810000
+008200       UNTIL FIN-DPE-OK.                                          00820000
+008300     EXEC SQL                                                     00830000
+008400         CLOSE C-DEPENT                                           00840000
+008500     END-EXEC.                                                    00850000
+008600     CLOSE LISTDPE.                                               00860000
+008700 6010-EDIT-DPE-FIN.                                               00870000
+008800      EXIT.                                                       00880000
+008900***************                                                   00890000
+009000 6011-FETCH-DPE-DEB.                                              00900000
+009100     EXEC SQL                                                     00910000
+009200         FETCH C-DEPENT                                           00920000
+009300           INTO :W-LIE OF DCLDEPARTEMENTS, :W-LIB,                00930000
+009320                :W-ID-ENTREPOT OF DCLDEPTENTREPOT,                00932000
+009340                :W-DESIGNATION                                    00934000
+009400     END-EXEC.                                                    00940000
+009500     EVALUATE SQLCODE                                             00950000
+009600         WHEN 100                                                 00960000
+009700             MOVE '1' TO W-EOF-DPE                                00970000
+009800         WHEN ZERO                                                00980000
+009900             PERFORM 6012-RUPTURE-DEB                             00990000
+010000               THRU  6012-RUPTURE-FIN                             01000000
+010100             MOVE '0' TO W-PREMIERE-LIGNE                         01010000
+010200             MOVE W-ID-ENTREPOT OF DCLDEPTENTREPOT                01020000
+010250                 TO WD-ID-ENTREPOT                                01025000
+010300             MOVE W-DESIGNATION TO WD-DESIGNATION                 01030000
+010400             MOVE W-LIGNE-DETAIL TO LD00                          01040000
+010500             WRITE LD00                                           01050000
+010600         WHEN OTHER                                               01060000
+010700             MOVE SQLCODE TO W-SQLCODE                            01070000
+010800             MOVE 'FETCH C-DEPENT SQLCODE = '                     01080000
+010900                  TO W-MESSAGE-ANOR                               01090000
+011000             PERFORM 9999-FIN-ANORMALE-DEB                        01100000
+011100               THRU  9999-FIN-ANORMALE-FIN.                       01110000
+011200 6011-FETCH-DPE-FIN.                                              01120000
+011300      EXIT.                                                       01130000
+011400***************                                                   01140000
+011500 6012-RUPTURE-DEB.                                                01150000
+011600     IF PREMIERE-LIGNE                                            01160000
+011700         MOVE W-LIE OF DCLDEPARTEMENTS TO W-PREV-LIE              01170000
+011800         PERFORM 6013-ENTETE-DEP-DEB                              01180000
+011900           THRU  6013-ENTETE-DEP-FIN                              01190000
+012000     ELSE                                                         01200000
+012100         IF W-LIE OF DCLDEPARTEMENTS NOT = W-PREV-LIE             01210000
+012200             MOVE W-LIE OF DCLDEPARTEMENTS TO W-PREV-LIE          01220000
+012300             PERFORM 6013-ENTETE-DEP-DEB                          01230000
+012400               THRU  6013-ENTETE-DEP-FIN.                         01240000
+012500 6012-RUPTURE-FIN.                                                01250000
+012600      EXIT.                                                       01260000
+012700***************                                                   01270000
+012800 6013-ENTETE-DEP-DEB.                                             01280000
+012900     MOVE W-LIE OF DCLDEPARTEMENTS TO WA-LIE.                     01290000
+013000     MOVE W-LIB TO WA-LIB.                                        01300000
+013100     MOVE W-LIGNE-DEPART TO LD00.                                 01310000
+013200     WRITE LD00.                                                  01320000
+013300 6013-ENTETE-DEP-FIN.                                             01330000
+013400      EXIT.                                                       01340000
+013500************                                                      01350000
+013600************                                                      01360000
+013700  9990-FIN-NORMALE-DEB.                                           01370000
+013800            DISPLAY 'FIN   DU PROGRAMME ' W-PROGRAM-ID.           01380000
+013900       GOBACK.                                                    01390000
+014000  9990-FIN-NORMALE-FIN.                                           01400000
+014100       EXIT.                                                      01410000
+014200*************                                                     01420000
+014300 COPY ANORPROC.                                                   01430000
