@@ -0,0 +1,118 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. LARTSMQ .                                            00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT     LISTSMQ       ASSIGN    LISTSMQ.                  00060000
+000700 DATA DIVISION.                                                   00070000
+000800 FILE SECTION.                                                    00080000
+000900 FD                 LISTSMQ                                       00090000
+001000      BLOCK              00000 RECORDS                            00100000
+001100      DATA RECORD                                                 00110000
+001200                    LQ00                                          00120000
+001300           LABEL RECORD STANDARD.                                 00130000
+001400 01               LQ00               PICTURE X(80).               00140000
+001500 WORKING-STORAGE SECTION.                                         00150000
+001600      EXEC SQL                                                    00160000
+001700         INCLUDE SQLCA                                            00170000
+001800      END-EXEC.                                                   00180000
+001900*****                                                             00190000
+002000      EXEC SQL                                                    00200000
+002100         INCLUDE ARTICLE                                          00210000
+002200      END-EXEC.                                                   00220000
+002300******                                                            00230000
+002400      EXEC SQL                                                    00240000
+002500         DECLARE C-ARTSMQ CURSOR FOR                              00250000
+002600         SELECT ID_ARTICLE, DESIGNATION, PRIX, ID_FAMILLE         00260000
+002700           FROM API7.ARTICLE                                      00270000
+002800          WHERE ID_MARQUE IS NULL                                 00280000
+002900          ORDER BY ID_ARTICLE                                     00290000
+003000      END-EXEC.                                                   00300000
+003100******                                                            00310000
+003200 01  W-PROGRAM-ID   PIC X(8)  VALUE 'LARTSMQ'.                    00320000
+003300 01  W-SQLCODE      PIC +++9.                                     00330000
+003400 01  W-EOF-ART      PIC X     VALUE '0'.                          00340000
+003500     88  FIN-ART-OK           VALUE '1'.                          00350000
+003600 COPY ANORMAL.                                                    00360000
+003700 01  W-CPT-ART      PIC S9(7) USAGE COMP-3 VALUE ZERO.            00370000
+003800******                                                            00380000
+003900 01  W-LIGNE-ENTETE.                                              00390000
+004000     05  FILLER   PIC X(30) VALUE 'ARTICLES SANS MARQUE        '. 00400000
+004100     05  FILLER   PIC X(50) VALUE SPACES.                         00410000
+004200 01  W-LIGNE-DETAIL.                                               00420000
+004300     05  WD-ID-ARTICLE  PIC ZZZZZZZZ9.                            00430000
+004400     05  FILLER   PIC X(2)  VALUE SPACES.                         00440000
+004500     05  WD-DESIGNATION PIC X(20).                                00450000
+004600     05  FILLER   PIC X(2)  VALUE SPACES.                         00460000
+004700     05  WD-PRIX        PIC ZZZZ9.99.                             00470000
+004800     05  FILLER   PIC X(2)  VALUE SPACES.                         00480000
+004900     05  WD-ID-FAMILLE  PIC X(2).                                 00490000
+005000     05  FILLER   PIC X(35) VALUE SPACES.                         00500000
+005100 01  W-LIGNE-TOTAL.                                                00510000
+005200     05  FILLER   PIC X(15) VALUE 'NB ARTICLES = '.               00520000
+005300     05  WT-CPT-ART     PIC ZZZZZZ9.                              00530000
+005400     05  FILLER   PIC X(58) VALUE SPACES.                         00540000
+005500******                                                            00550000
+005600 PROCEDURE DIVISION.                                              00560000
+005700 1000-LARTSMQ-DEB.                                                00570000
+005800     DISPLAY 'DEBUT DU PROGRAMME '  W-PROGRAM-ID                  00580000
+005900     PERFORM 6010-EDIT-SMQ-DEB                                    00590000
+006000       THRU  6010-EDIT-SMQ-FIN.                                   00600000
+006100     PERFORM 9990-FIN-NORMALE-DEB                                 00610000
+006200       THRU  9990-FIN-NORMALE-FIN.                                00620000
+006300 1000-LARTSMQ-FIN.                                                00630000
+006400     EXIT.                                                        00640000
+006500***************                                                   00650000
+006600 6010-EDIT-SMQ-DEB.                                                00660000
+006700     OPEN OUTPUT LISTSMQ.                                         00670000
+006800     MOVE W-LIGNE-ENTETE TO LQ00.                                 00680000
+006900     WRITE LQ00.                                                  00690000
+007000     EXEC SQL                                                     00700000
+007100         OPEN C-ARTSMQ                                            00710000
+007200     END-EXEC.                                                    00720000
+007300     PERFORM 6011-FETCH-SMQ-DEB                                    00730000
+007400       THRU  6011-FETCH-SMQ-FIN                                    00740000
+007500       UNTIL FIN-ART-OK.                                          00750000
+007600     EXEC SQL                                                     00760000
+007700         CLOSE C-ARTSMQ                                           00770000
+007800     END-EXEC.                                                    00780000
+007900     MOVE W-CPT-ART TO WT-CPT-ART.                                00790000
+008000     MOVE W-LIGNE-TOTAL TO LQ00.                                  00800000
+008100     WRITE LQ00.                                                  00810000
+008200     CLOSE LISTSMQ.                                               00820000
+008300 6010-EDIT-SMQ-FIN.                                                00830000
+008400      EXIT.                                                       00840000
+008500***************                                                   00850000
+008600 6011-FETCH-SMQ-DEB.                                               00860000
+008700     EXEC SQL                                                     00870000
+008800         FETCH C-ARTSMQ INTO :W-ID-ARTICLE, :W-DESIGNATION,       00880000
+008900                             :W-PRIX, :W-ID-FAMILLE               00890000
+009000     END-EXEC.                                                    00900000
+009100     EVALUATE SQLCODE                                             00910000
+009200         WHEN 100                                                 00920000
+009300             MOVE '1' TO W-EOF-ART                                00930000
+009400         WHEN ZERO                                                00940000
+009500             ADD 1 TO W-CPT-ART                                   00950000
+009600             MOVE W-ID-ARTICLE TO WD-ID-ARTICLE                   00960000
+009700             MOVE W-DESIGNATION TO WD-DESIGNATION                 00970000
+009800             MOVE W-PRIX TO WD-PRIX                               00980000
+009900             MOVE W-ID-FAMILLE TO WD-ID-FAMILLE                   00990000
+010000             MOVE W-LIGNE-DETAIL TO LQ00                          01000000
+010100             WRITE LQ00                                           01010000
+010200         WHEN OTHER                                               01020000
+010300             MOVE SQLCODE TO W-SQLCODE                            01030000
+010400             MOVE 'FETCH C-ARTSMQ SQLCODE = '                     01040000
+010500                  TO W-MESSAGE-ANOR                               01050000
+010600             PERFORM 9999-FIN-ANORMALE-DEB                        01060000
+010700               THRU  9999-FIN-ANORMALE-FIN.                       01070000
+010800 6011-FETCH-SMQ-FIN.                                               01080000
+010900      EXIT.                                                       01090000
+011000************                                                      01100000
+011100************                                                      01110000
+011200  9990-FIN-NORMALE-DEB.                                           01120000
+011300            DISPLAY 'FIN   DU PROGRAMME ' W-PROGRAM-ID.           01130000
+011400       GOBACK.                                                    01140000
+011500  9990-FIN-NORMALE-FIN.                                           01150000
+011600       EXIT.                                                      01160000
+011700*************                                                     01170000
+011800 COPY ANORPROC.                                                   01180000
