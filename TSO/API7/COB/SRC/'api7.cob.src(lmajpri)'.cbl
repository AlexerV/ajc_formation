@@ -0,0 +1,180 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. LMAJPRI .                                            00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT     MAJPRIX       ASSIGN    MAJPRIX.                  00060000
+000700     SELECT     REJ-FICHIER   ASSIGN    REJPRIX.                  00070000
+000800 DATA DIVISION.                                                   00080000
+000900 FILE SECTION.                                                    00090000
+001000 FD                 MAJPRIX                                       00100000
+001100      BLOCK              00000 RECORDS                            00110000
+001200      DATA RECORD                                                 00120000
+001300                    MP00                                          00130000
+001400           LABEL RECORD STANDARD.                                 00140000
+001500 01               MP00.                                           00150000
+001600   10             MP00-NOART        PICTURE 9(9).                 00160000
+001700   10             MP00-NOUVEAU-PRIX PICTURE 9(5)V99.               00170000
+001800   10             MP00-FILLER       PICTURE X(64).                00180000
+001900 FD                 REJ-FICHIER                                   00190000
+002000      BLOCK              00000 RECORDS                            00200000
+002100      DATA RECORD                                                 00210000
+002200                    MJ00                                          00220000
+002300           LABEL RECORD STANDARD.                                 00230000
+002400 01               MJ00.                                           00240000
+002500   10             MJ00-NOART        PICTURE 9(9).                 00250000
+002600   10             MJ00-NOUVEAU-PRIX PICTURE 9(5)V99.               00260000
+002700   10             MJ00-RAISON       PICTURE X(30).                00270000
+002800   10             MJ00-FILLER       PICTURE X(34).                00280000
+002900 WORKING-STORAGE SECTION.                                         00290000
+003000      EXEC SQL                                                    00300000
+003100         INCLUDE SQLCA                                            00310000
+003200      END-EXEC.                                                   00320000
+003300*****                                                             00330000
+003400      EXEC SQL                                                    00340000
+003500         INCLUDE ARTICLE                                          00350000
+003600      END-EXEC.                                                   00360000
+003700*****                                                             00370000
+003800      EXEC SQL                                                    00380000
+003900         INCLUDE PRIXHIST                                         00390000
+004000      END-EXEC.                                                   00400000
+004100******                                                            00410000
+004200 01  W-PROGRAM-ID   PIC X(8)  VALUE 'LMAJPRI'.                    00420000
+004300 01  W-SQLCODE      PIC +++9.                                     00430000
+004400 01  W-EOF-MAJ      PIC X     VALUE '0'.                          00440000
+004500     88  FIN-MAJ-OK           VALUE '1'.                          00450000
+004600 01  W-CODE-REJET   PIC X(30) VALUE SPACES.                       00460000
+004700 COPY ANORMAL.                                                    00470000
+004800******                                                            00480000
+004900 01  W-CPT-LUS      PIC S9(9) USAGE COMP-3 VALUE ZERO.            00490000
+005000 01  W-CPT-MAJ      PIC S9(9) USAGE COMP-3 VALUE ZERO.            00500000
+005100 01  W-CPT-REJETS   PIC S9(9) USAGE COMP-3 VALUE ZERO.            00510000
+005200******                                                            00520000
+005300 PROCEDURE DIVISION.                                              00530000
+005400 1000-LMAJPRI-DEB.                                                00540000
+005500     DISPLAY 'DEBUT DU PROGRAMME '  W-PROGRAM-ID                  00550000
+005600     PERFORM 5000-INIT-DEB                                        00560000
+005700       THRU  5000-INIT-FIN.                                       00570000
+005800     PERFORM 6010-TRAITE-DEB                                      00580000
+005900       THRU  6010-TRAITE-FIN                                      00590000
+006000       UNTIL FIN-MAJ-OK.                                          00600000
+006100     PERFORM 8000-FIN-TRT-DEB                                     00610000
+006200       THRU  8000-FIN-TRT-FIN.                                    00620000
+006300     PERFORM 9990-FIN-NORMALE-DEB                                 00630000
+006400       THRU  9990-FIN-NORMALE-FIN.                                00640000
+006500 1000-LMAJPRI-FIN.                                                00650000
+006600     EXIT.                                                        00660000
+006700***************                                                   00670000
+006800 5000-INIT-DEB.                                                   00680000
+006900     OPEN INPUT  MAJPRIX.                                         00690000
+007000     OPEN OUTPUT REJ-FICHIER.                                     00700000
+007100 5000-INIT-FIN.                                                   00710000
+007200      EXIT.                                                       00720000
+007300***************                                                   00730000
+007400 6010-TRAITE-DEB.                                                 00740000
+007500     READ MAJPRIX AT END                                          00750000
+007600         MOVE '1' TO W-EOF-MAJ                                    00760000
+007700         GO TO 6010-TRAITE-FIN.                                   00770000
+007800     ADD 1 TO W-CPT-LUS.                                          00780000
+007900     PERFORM 6020-LEC-ART-DEB                                     00790000
+008000       THRU  6020-LEC-ART-FIN.                                    00800000
+008100     IF W-CODE-REJET = SPACES                                     00810000
+008200         PERFORM 6030-MAJ-PRIX-DEB                                00820000
+008300           THRU  6030-MAJ-PRIX-FIN                                00830000
+008400     ELSE                                                         00840000
+008500         PERFORM 6050-REJET-DEB                                   00850000
+008600           THRU  6050-REJET-FIN.                                  00860000
+008700 6010-TRAITE-FIN.                                                 00870000
+008800      EXIT.                                                       00880000
+008900***************                                                   00890000
+009000 6020-LEC-ART-DEB.                                                00900000
+009100     MOVE SPACES TO W-CODE-REJET.                                 00910000
+009200     MOVE MP00-NOART TO W-ID-ARTICLE OF DCLARTICLE.               00920000
+009300     EXEC SQL                                                     00930000
+009400         SELECT PRIX                                              00940000
+009500           INTO :W-PRIX                                           00950000
+009600           FROM API7.ARTICLE                                      00960000
+009700          WHERE ID_ARTICLE = :W-ID-ARTICLE OF DCLARTICLE          00970000
+009800     END-EXEC.                                                    00980000
+009900     IF SQLCODE = 100                                             00990000
+010000         MOVE 'ARTICLE INCONNU' TO W-CODE-REJET                   01000000
+010100     ELSE                                                         01010000
+010200         IF SQLCODE NOT = ZERO                                    01020000
+010300             MOVE SQLCODE TO W-SQLCODE                            01030000
+010400             MOVE 'SELECT PRIX API7.ARTICLE SQLCODE = '           01040000
+010500                  TO W-MESSAGE-ANOR                               01050000
+010600             PERFORM 9999-FIN-ANORMALE-DEB                        01060000
+010700               THRU  9999-FIN-ANORMALE-FIN.                       01070000
+010800 6020-LEC-ART-FIN.                                                01080000
+010900      EXIT.                                                       01090000
+011000***************                                                   01100000
+011100 6030-MAJ-PRIX-DEB.                                                01110000
+011200     MOVE W-PRIX             TO W-ANCIEN-PRIX.                    01120000
+011300     MOVE MP00-NOUVEAU-PRIX  TO W-NOUVEAU-PRIX.                   01130000
+011400     EXEC SQL                                                     01140000
+011500         UPDATE API7.ARTICLE                                      01150000
+011600            SET PRIX = :W-NOUVEAU-PRIX                            01160000
+011700          WHERE ID_ARTICLE = :W-ID-ARTICLE OF DCLARTICLE          01170000
+011800     END-EXEC.                                                    01180000
+011900     IF SQLCODE = ZERO                                            01190000
+012000         PERFORM 6040-HISTO-DEB                                    01200000
+012100           THRU  6040-HISTO-FIN                                    01210000
+012200     ELSE                                                         01220000
+012300         MOVE SQLCODE TO W-SQLCODE                                01230000
+012400         STRING 'MAJ PRIX REFUSE SQLCODE=' W-SQLCODE              01240000
+012410             DELIMITED BY SIZE INTO W-CODE-REJET                  01241000
+012420             ON OVERFLOW                                          01242000
+012430                 MOVE 'UPDATE PRIX REFUSE'  TO W-CODE-REJET       01243000
+012440         END-STRING                                               01244000
+012600         PERFORM 6050-REJET-DEB                                   01260000
+012700           THRU  6050-REJET-FIN.                                  01270000
+012800 6030-MAJ-PRIX-FIN.                                                01280000
+012900      EXIT.                                                       01290000
+013000***************                                                   01300000
+013100 6040-HISTO-DEB.                                                   01310000
+013200     MOVE W-ID-ARTICLE OF DCLARTICLE TO W-ID-ARTICLE OF            01320000
+013300         DCLPRIXHIST.                                             01330000
+013400     EXEC SQL                                                     01340000
+013500         INSERT INTO API7.PRIX_HISTORIQUE                         01350000
+013600                (ID_ARTICLE, ANCIEN_PRIX, NOUVEAU_PRIX,           01360000
+013700                 DATE_CHANGEMENT)                                 01370000
+013800         VALUES (:W-ID-ARTICLE OF DCLPRIXHIST, :W-ANCIEN-PRIX,    01380000
+013900                 :W-NOUVEAU-PRIX, CURRENT DATE)                   01390000
+014000     END-EXEC.                                                    01400000
+014100     IF SQLCODE = ZERO                                            01410000
+014200         ADD 1 TO W-CPT-MAJ                                       01420000
+014300     ELSE                                                         01430000
+014400         MOVE SQLCODE TO W-SQLCODE                                01440000
+014500         MOVE 'INSERT PRIX_HISTORIQUE SQLCODE = '                 01450000
+014600              TO W-MESSAGE-ANOR                                   01460000
+014700         PERFORM 9999-FIN-ANORMALE-DEB                            01470000
+014800           THRU  9999-FIN-ANORMALE-FIN.                           01480000
+014900 6040-HISTO-FIN.                                                   01490000
+015000      EXIT.                                                       01500000
+015100***************                                                   01510000
+015200 6050-REJET-DEB.                                                   01520000
+015300     MOVE MP00-NOART        TO MJ00-NOART.                        01530000
+015400     MOVE MP00-NOUVEAU-PRIX TO MJ00-NOUVEAU-PRIX.                 01540000
+015500     MOVE W-CODE-REJET      TO MJ00-RAISON.                       01550000
+015600     WRITE MJ00.                                                  01560000
+015700     ADD 1 TO W-CPT-REJETS.                                       01570000
+015800 6050-REJET-FIN.                                                   01580000
+015900      EXIT.                                                       01590000
+016000***************                                                   01600000
+016100 8000-FIN-TRT-DEB.                                                01610000
+016200     CLOSE MAJPRIX.                                               01620000
+016300     CLOSE REJ-FICHIER.                                           01630000
+016400     DISPLAY 'PRIX LUS         = ' W-CPT-LUS.                     01640000
+016500     DISPLAY 'PRIX MODIFIES    = ' W-CPT-MAJ.                     01650000
+016600     DISPLAY 'PRIX REJETES     = ' W-CPT-REJETS.                  01660000
+016700 8000-FIN-TRT-FIN.                                                01670000
+016800      EXIT.                                                       01680000
+016900************                                                      01690000
+017000************                                                      01700000
+017100  9990-FIN-NORMALE-DEB.                                           01710000
+017200            DISPLAY 'FIN   DU PROGRAMME ' W-PROGRAM-ID.           01720000
+017300       GOBACK.                                                    01730000
+017400  9990-FIN-NORMALE-FIN.                                           01740000
+017500       EXIT.                                                      01750000
+017600*************                                                     01760000
+017700 COPY ANORPROC.                                                   01770000
