@@ -0,0 +1,166 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. LCERART .                                            00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT     LISTCER       ASSIGN    LISTCER.                  00060000
+000650     SELECT     PARMCER       ASSIGN    PARMCER.                  00065000
+000700 DATA DIVISION.                                                   00070000
+000800 FILE SECTION.                                                    00080000
+000900 FD                 LISTCER                                       00090000
+001000      BLOCK              00000 RECORDS                            00100000
+001100      DATA RECORD                                                 00110000
+001200                    LC00                                          00120000
+001300           LABEL RECORD STANDARD.                                 00130000
+001400 01               LC00               PICTURE X(80).               00140000
+001410 FD                 PARMCER                                       00141000
+001420      BLOCK              00000 RECORDS                            00142000
+001430      DATA RECORD                                                 00143000
+001440                    PC00                                          00144000
+001450           LABEL RECORD STANDARD.                                 00145000
+001460 01               PC00.                                           00146000
+001470   10             PC00-PERIODE  PICTURE X(6).                     00147000
+001480   10             PC00-FILLER   PICTURE X(74).                    00148000
+001500 WORKING-STORAGE SECTION.                                         00150000
+001600      EXEC SQL                                                    00160000
+001700         INCLUDE SQLCA                                            00170000
+001800      END-EXEC.                                                   00180000
+001900*****                                                             00190000
+002000      EXEC SQL                                                    00200000
+002100         INCLUDE ARTICLE                                          00210000
+002200      END-EXEC.                                                   00220000
+002300******                                                            00230000
+002400 01  W-PROGRAM-ID   PIC X(8)  VALUE 'LCERART'.                    00240000
+002500 01  W-SQLCODE      PIC +++9.                                     00250000
+002600 01  W-EOF-PARM     PIC X     VALUE '0'.                          00260000
+002700     88  FIN-PARM-OK          VALUE '1'.                          00270000
+002800 01  W-PERIODE      PIC X(6)  VALUE SPACES.                       00280000
+002900 COPY ANORMAL.                                                    00290000
+003000******                                                            00300000
+003100 01  W-CPT-ART      PIC S9(9)     USAGE COMP-3 VALUE ZERO.        00310000
+003200 01  W-SUM-PRIX     PIC S9(9)V9(2) USAGE COMP-3 VALUE ZERO.       00320000
+003300 01  W-AVG-PRIX     PIC S9(5)V9(2) USAGE COMP-3 VALUE ZERO.       00330000
+003400 01  W-MIN-PRIX     PIC S9(5)V9(2) USAGE COMP-3 VALUE ZERO.       00340000
+003500 01  W-MAX-PRIX     PIC S9(5)V9(2) USAGE COMP-3 VALUE ZERO.       00350000
+003600 01  W-CPT-SMQ      PIC S9(9)     USAGE COMP-3 VALUE ZERO.        00360000
+003700******                                                            00370000
+003800 01  W-LIGNE-ENTETE.                                              00380000
+003900     05  FILLER   PIC X(30) VALUE                                 00390000
+003910         'CERTIFICATION ARTICLE - PERIO'.                         00391000
+004000     05  WE-PERIODE PIC X(6).                                     00400000
+004100     05  FILLER   PIC X(44) VALUE SPACES.                         00410000
+004200 01  W-LIGNE-CPT.                                                 00420000
+004300     05  FILLER   PIC X(20) VALUE 'NB ARTICLES       = '.         00430000
+004400     05  WL-CPT-ART     PIC ZZZZZZZ9.                             00440000
+004500     05  FILLER   PIC X(52) VALUE SPACES.                         00450000
+004600 01  W-LIGNE-SUM.                                                 00460000
+004700     05  FILLER   PIC X(20) VALUE 'TOTAL PRIX        = '.         00470000
+004800     05  WL-SUM-PRIX    PIC ZZZZZZZ9.99.                          00480000
+004900     05  FILLER   PIC X(49) VALUE SPACES.                         00490000
+005000 01  W-LIGNE-AVG.                                                 00500000
+005100     05  FILLER   PIC X(20) VALUE 'PRIX MOYEN        = '.         00510000
+005200     05  WL-AVG-PRIX    PIC ZZZZ9.99.                             00520000
+005300     05  FILLER   PIC X(52) VALUE SPACES.                         00530000
+005400 01  W-LIGNE-MIN.                                                 00540000
+005500     05  FILLER   PIC X(20) VALUE 'PRIX MINIMUM      = '.         00550000
+005600     05  WL-MIN-PRIX    PIC ZZZZ9.99.                             00560000
+005700     05  FILLER   PIC X(52) VALUE SPACES.                         00570000
+005800 01  W-LIGNE-MAX.                                                 00580000
+005900     05  FILLER   PIC X(20) VALUE 'PRIX MAXIMUM      = '.         00590000
+006000     05  WL-MAX-PRIX    PIC ZZZZ9.99.                             00600000
+006100     05  FILLER   PIC X(52) VALUE SPACES.                         00610000
+006200 01  W-LIGNE-SMQ.                                                 00620000
+006300     05  FILLER   PIC X(22) VALUE 'ARTICLES SANS MARQUE ='.       00630000
+006400     05  WL-CPT-SMQ     PIC ZZZZZZZ9.                             00640000
+006500     05  FILLER   PIC X(50) VALUE SPACES.                         00650000
+006600******                                                            00660000
+006700 PROCEDURE DIVISION.                                              00670000
+006800 1000-LCERART-DEB.                                                00680000
+006900     DISPLAY 'DEBUT DU PROGRAMME '  W-PROGRAM-ID                  00690000
+007000     PERFORM 6005-LEC-PARM-DEB                                    00700000
+007100       THRU  6005-LEC-PARM-FIN.                                   00710000
+007200     PERFORM 6010-CALC-CER-DEB                                    00720000
+007300       THRU  6010-CALC-CER-FIN.                                   00730000
+007400     PERFORM 6020-EDIT-CER-DEB                                    00740000
+007500       THRU  6020-EDIT-CER-FIN.                                   00750000
+007600     PERFORM 9990-FIN-NORMALE-DEB                                 00760000
+007700       THRU  9990-FIN-NORMALE-FIN.                                00770000
+007800 1000-LCERART-FIN.                                                00780000
+007900     EXIT.                                                        00790000
+008000***************                                                   00800000
+008100 6005-LEC-PARM-DEB.                                               00810000
+008200     OPEN INPUT PARMCER.                                         00820000
+008300     READ PARMCER AT END                                         00830000
+008400         MOVE '1' TO W-EOF-PARM.                                 00840000
+008500     IF FIN-PARM-OK                                              00850000
+008600         DISPLAY 'PAS DE CARTE PARAMETRE - PERIODE A BLANC'      00860000
+008700     ELSE                                                        00870000
+008800         MOVE PC00-PERIODE TO W-PERIODE.                         00880000
+008900     CLOSE PARMCER.                                              00890000
+009000 6005-LEC-PARM-FIN.                                               00900000
+009100      EXIT.                                                       00910000
+009200***************                                                   00920000
+009300 6010-CALC-CER-DEB.                                               00930000
+009400     EXEC SQL                                                     00940000
+009500         SELECT COUNT(*), SUM(PRIX), AVG(PRIX), MIN(PRIX),       00950000
+009510                MAX(PRIX)                                        00951000
+009600           INTO :W-CPT-ART, :W-SUM-PRIX, :W-AVG-PRIX,             00960000
+009610                :W-MIN-PRIX, :W-MAX-PRIX                          00961000
+009700           FROM API7.ARTICLE                                     00970000
+009800     END-EXEC.                                                    00980000
+009900     IF SQLCODE NOT = ZERO                                        00990000
+010000         MOVE SQLCODE TO W-SQLCODE                                01000000
+010100         MOVE 'SELECT CERTIF API7.ARTICLE SQLCODE = '             01010000
+010200              TO W-MESSAGE-ANOR                                   01020000
+010300         PERFORM 9999-FIN-ANORMALE-DEB                            01030000
+010400           THRU  9999-FIN-ANORMALE-FIN.                           01040000
+010500     EXEC SQL                                                     01050000
+010600         SELECT COUNT(*)                                          01060000
+010700           INTO :W-CPT-SMQ                                        01070000
+010800           FROM API7.ARTICLE                                      01080000
+010900          WHERE ID_MARQUE IS NULL                                 01090000
+011000     END-EXEC.                                                    01100000
+011100     IF SQLCODE NOT = ZERO                                        01110000
+011200         MOVE SQLCODE TO W-SQLCODE                                01120000
+011300         MOVE 'SELECT SANS MARQUE API7.ARTICLE SQLCODE = '        01130000
+011400              TO W-MESSAGE-ANOR                                   01140000
+011500         PERFORM 9999-FIN-ANORMALE-DEB                            01150000
+011600           THRU  9999-FIN-ANORMALE-FIN.                           01160000
+011700 6010-CALC-CER-FIN.                                               01170000
+011800      EXIT.                                                       01180000
+011900***************                                                   01190000
+012000 6020-EDIT-CER-DEB.                                               01200000
+012100     OPEN OUTPUT LISTCER.                                        01210000
+012200     MOVE W-PERIODE TO WE-PERIODE.                               01220000
+012300     MOVE W-LIGNE-ENTETE TO LC00.                                01230000
+012400     WRITE LC00.                                                 01240000
+012500     MOVE W-CPT-ART TO WL-CPT-ART.                               01250000
+012600     MOVE W-LIGNE-CPT TO LC00.                                   01260000
+012700     WRITE LC00.                                                 01270000
+012800     MOVE W-SUM-PRIX TO WL-SUM-PRIX.                             01280000
+012900     MOVE W-LIGNE-SUM TO LC00.                                   01290000
+013000     WRITE LC00.                                                 01300000
+013100     MOVE W-AVG-PRIX TO WL-AVG-PRIX.                             01310000
+013200     MOVE W-LIGNE-AVG TO LC00.                                   01320000
+013300     WRITE LC00.                                                 01330000
+013400     MOVE W-MIN-PRIX TO WL-MIN-PRIX.                             01340000
+013500     MOVE W-LIGNE-MIN TO LC00.                                   01350000
+013600     WRITE LC00.                                                 01360000
+013700     MOVE W-MAX-PRIX TO WL-MAX-PRIX.                             01370000
+013800     MOVE W-LIGNE-MAX TO LC00.                                   01380000
+013900     WRITE LC00.                                                 01390000
+014000     MOVE W-CPT-SMQ TO WL-CPT-SMQ.                               01400000
+014100     MOVE W-LIGNE-SMQ TO LC00.                                   01410000
+014200     WRITE LC00.                                                 01420000
+014300     CLOSE LISTCER.                                              01430000
+014400 6020-EDIT-CER-FIN.                                               01440000
+014500      EXIT.                                                       01450000
+014600************                                                      01460000
+014700************                                                      01470000
+014800  9990-FIN-NORMALE-DEB.                                           01480000
+014900            DISPLAY 'FIN   DU PROGRAMME ' W-PROGRAM-ID.           01490000
+015000       GOBACK.                                                    01500000
+015100  9990-FIN-NORMALE-FIN.                                           01510000
+015200       EXIT.                                                      01520000
+015300*************                                                     01530000
+015400 COPY ANORPROC.                                                   01540000
