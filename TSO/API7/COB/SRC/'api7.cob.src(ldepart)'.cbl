@@ -1,50 +1,154 @@
-000200 IDENTIFICATION DIVISION.                                         00020000
-000300 PROGRAM-ID. LDEPART .                                            00030000
-000400 ENVIRONMENT DIVISION.                                            00040000
-000500 DATA DIVISION.                                                   00050000
-000600 WORKING-STORAGE SECTION.                                         00060000
-000700      EXEC SQL                                                    00070000
-000800         INCLUDE SQLCA                                            00080000
-000900      END-EXEC.                                                   00090000
-001000*****                                                             00100000
-001100      EXEC SQL                                                    00110000
-001200         INCLUDE DEPART                                           00120000
-001300      END-EXEC.                                                   00130000
-001400******                                                            00140000
-001500 01  W-PROGRAM-ID   PIC X(8)  VALUE 'LDEPART'.                    00150000
-001600 01  W-SQLCODE      PIC +++9.                                     00160000
-001700******                                                            00170000
-001800******                                                            00180000
-001900 PROCEDURE DIVISION.                                              00190000
-002000 1000-LDEPART-DEB.                                                00200000
-002100     DISPLAY 'DEBUT DU PROGRAMME '  W-PROGRAM-ID                  00210000
-002200     PERFORM 6010-LEC-DEP-DEB                                     00220000
-002300       THRU  6010-LEC-DEP-FIN.                                    00230000
-002400     DISPLAY ' W-LIE  ' W-LIE .                                   00231000
-002500     PERFORM 9990-FIN-NORMALE-DEB                                 00240000
-002600       THRU  9990-FIN-NORMALE-FIN.                                00250000
-002700 1000-LDEPART-FIN.                                                00260000
-002800     EXIT.                                                        00270000
-002900***************                                                   00280000
-003000 6010-LEC-DEP-DEB.                                                00290000
-003100     EXEC SQL                                                     00300000
-003200     SELECT MAX(LIE)                                              00310000
-003300         INTO :W-LIE                                              00320000
-003400      FROM    API7.DEPARTEMENTS                                   00340000
-003500      ;                                                           00352000
-003600      END-EXEC.                                                   00353000
-003700 6010-LEC-DEP-FIN.                                                00360000
-003800      EXIT.                                                       00370000
-003900************                                                      00380000
-004000************                                                      00390000
-004100  9990-FIN-NORMALE-DEB.                                           00400000
-004200            DISPLAY 'FIN   DU PROGRAMME ' W-PROGRAM-ID.           00410000
-004300       GOBACK.                                                    00420000
-004400  9990-FIN-NORMALE-FIN.                                           00430000
-004500       EXIT.                                                      00440000
-004600*************                                                     00450000
-004700  9999-FIN-ANORMALE-DEB.                                          00460000
-004800       DISPLAY 'FIN ANORMALE  DU PROGRAMME ' W-PROGRAM-ID.        00470000
-004900      GOBACK.                                                     00480000
-005000   9999-FIN-ANORMALE-FIN.                                         00490000
-005100       EXIT.                                                      00500000
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. LDEPART .                                            00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT     LISTDEP       ASSIGN    LISTDEP.                  00060000
+000650     SELECT     PARMDEP       ASSIGN    PARMDEP.                  00065000
+000700 DATA DIVISION.                                                   00070000
+000800 FILE SECTION.                                                    00080000
+000900 FD                 LISTDEP                                       00090000
+001000      BLOCK              00000 RECORDS                            00100000
+001100      DATA RECORD                                                 00110000
+001200                    LD00                                          00120000
+001300           LABEL RECORD STANDARD.                                 00130000
+001400 01               LD00               PICTURE X(80).               00140000
+001410 FD                 PARMDEP                                       00141000
+001420      BLOCK              00000 RECORDS                            00142000
+001430      DATA RECORD                                                 00143000
+001440                    PD00                                          00144000
+001450           LABEL RECORD STANDARD.                                 00145000
+001460 01               PD00.                                           00146000
+001470   10             PD00-LIB      PICTURE X(20).                    00147000
+001480   10             PD00-FILLER   PICTURE X(60).                    00148000
+001500 WORKING-STORAGE SECTION.                                         00150000
+001600      EXEC SQL                                                    00160000
+001700         INCLUDE SQLCA                                            00170000
+001800      END-EXEC.                                                   00180000
+001900*****                                                             00190000
+002000      EXEC SQL                                                    00200000
+002100         INCLUDE DEPART                                           00210000
+002200      END-EXEC.                                                   00220000
+002300******                                                            00230000
+002400      EXEC SQL                                                    00240000
+002500         DECLARE C-DEPART CURSOR FOR                              00250000
+002600         SELECT LIE, LIB                                          00260000
+002700           FROM API7.DEPARTEMENTS                                 00270000
+002800          ORDER BY LIE                                            00280000
+002900      END-EXEC.                                                   00290000
+003000******                                                            00300000
+003100 01  W-PROGRAM-ID   PIC X(8)  VALUE 'LDEPART'.                    00310000
+003200 01  W-SQLCODE      PIC +++9.                                     00320000
+003300 01  W-EOF-DEP      PIC X     VALUE '0'.                          00330000
+003400     88  FIN-DEP-OK           VALUE '1'.                          00340000
+003410 01  W-EOF-PARM     PIC X     VALUE '0'.                          00341000
+003420     88  FIN-PARM-OK          VALUE '1'.                          00342000
+003430 01  W-NEXT-LIE     PIC S9(9) USAGE COMP.                         00343000
+003440 COPY ANORMAL.                                                    00344000
+003500******                                                            00350000
+003600 01  W-LIGNE-ENTETE.                                              00360000
+003700     05  FILLER   PIC X(20) VALUE 'LISTE DEPARTEMENTS  '.         00370000
+003800     05  FILLER   PIC X(60) VALUE SPACES.                         00380000
+003900 01  W-LIGNE-DETAIL.                                               00390000
+004000     05  WD-LIE   PIC ZZZZZZZZ9.                                  00400000
+004100     05  FILLER   PIC X(3)  VALUE SPACES.                         00410000
+004200     05  WD-LIB   PIC X(20).                                      00420000
+004300     05  FILLER   PIC X(48) VALUE SPACES.                         00430000
+004400******                                                            00440000
+004500 PROCEDURE DIVISION.                                              00450000
+004600 1000-LDEPART-DEB.                                                00460000
+004700     DISPLAY 'DEBUT DU PROGRAMME '  W-PROGRAM-ID                  00470000
+004800     PERFORM 6010-LEC-DEP-DEB                                     00480000
+004900       THRU  6010-LEC-DEP-FIN.                                    00490000
+005000     DISPLAY ' W-LIE  ' W-LIE .                                   00500000
+005100     PERFORM 6020-LIS-DEP-DEB                                     00510000
+005200       THRU  6020-LIS-DEP-FIN.                                    00520000
+005250     PERFORM 6030-CRE-DEP-DEB                                     00525000
+005260       THRU  6030-CRE-DEP-FIN.                                    00526000
+005300     PERFORM 9990-FIN-NORMALE-DEB                                 00530000
+005400       THRU  9990-FIN-NORMALE-FIN.                                00540000
+005500 1000-LDEPART-FIN.                                                00550000
+005600     EXIT.                                                        00560000
+005700***************                                                   00570000
+005800 6010-LEC-DEP-DEB.                                                00580000
+005900     EXEC SQL                                                     00590000
+006000     SELECT MAX(LIE)                                              00600000
+006100         INTO :W-LIE                                              00610000
+006200      FROM    API7.DEPARTEMENTS                                   00620000
+006300      ;                                                           00630000
+006400      END-EXEC.                                                   00640000
+006410     IF SQLCODE NOT = ZERO                                        00641000
+006420         MOVE SQLCODE TO W-SQLCODE                                00642000
+006430         MOVE 'SELECT MAX(LIE) API7.DEPARTEMENTS SQLCODE = '      00643000
+006440              TO W-MESSAGE-ANOR                                   00644000
+006450         PERFORM 9999-FIN-ANORMALE-DEB                            00645000
+006460           THRU  9999-FIN-ANORMALE-FIN.                           00646000
+006500 6010-LEC-DEP-FIN.                                                00650000
+006600      EXIT.                                                       00660000
+006700***************                                                   00670000
+006800 6020-LIS-DEP-DEB.                                                00680000
+006900     OPEN OUTPUT LISTDEP.                                         00690000
+007000     MOVE W-LIGNE-ENTETE TO LD00.                                 00700000
+007100     WRITE LD00.                                                  00710000
+007200     EXEC SQL                                                     00720000
+007300         OPEN C-DEPART                                            00730000
+007400     END-EXEC.                                                    00740000
+007500     PERFORM 6021-FETCH-DEP-DEB                                   00750000
+007600       THRU  6021-FETCH-DEP-FIN                                   00760000
+007700       UNTIL FIN-DEP-OK.                                          00770000
+007800     EXEC SQL                                                     00780000
+007900         CLOSE C-DEPART                                           00790000
+008000     END-EXEC.                                                    00800000
+008100     CLOSE LISTDEP.                                               00810000
+008200 6020-LIS-DEP-FIN.                                                00820000
+008300      EXIT.                                                       00830000
+008400***************                                                   00840000
+008500 6021-FETCH-DEP-DEB.                                              00850000
+008600     EXEC SQL                                                     00860000
+008700         FETCH C-DEPART INTO :W-LIE, :W-LIB                       00870000
+008800     END-EXEC.                                                    00880000
+008900     IF SQLCODE = 100                                             00890000
+009000         MOVE '1' TO W-EOF-DEP                                    00900000
+009100     ELSE                                                         00910000
+009200         MOVE W-LIE TO WD-LIE                                     00920000
+009300         MOVE W-LIB TO WD-LIB                                     00930000
+009400         MOVE W-LIGNE-DETAIL TO LD00                              00940000
+009500         WRITE LD00.                                              00950000
+009600 6021-FETCH-DEP-FIN.                                              00960000
+009700      EXIT.                                                       00970000
+009710***************                                                   00971000
+009720 6030-CRE-DEP-DEB.                                                00972000
+009730     OPEN INPUT PARMDEP.                                          00973000
+009740     READ PARMDEP AT END                                          00974000
+009750         MOVE '1' TO W-EOF-PARM.                                  00975000
+009760     IF FIN-PARM-OK                                               00976000
+009770         DISPLAY 'PAS DE CARTE PARAMETRE - AUCUNE CREATION'       00977000
+009780     ELSE                                                         00978000
+009790         COMPUTE W-NEXT-LIE = W-LIE + 1                           00979000
+009800         MOVE PD00-LIB TO W-LIB                                   00980000
+009810         EXEC SQL                                                 00981000
+009820             INSERT INTO API7.DEPARTEMENTS                        00982000
+009830                    (LIE, LIB)                                    00983000
+009840             VALUES (:W-NEXT-LIE, :W-LIB)                         00984000
+009850         END-EXEC                                                 00985000
+009860         IF SQLCODE = ZERO                                        00986000
+009870             MOVE W-NEXT-LIE TO W-LIE                             00987000
+009880             DISPLAY 'DEPARTEMENT CREE LIE = ' W-LIE              00988000
+009890         ELSE                                                     00989000
+009900             MOVE SQLCODE TO W-SQLCODE                            00990000
+009910             MOVE 'INSERT API7.DEPARTEMENTS SQLCODE = '           00991000
+009920                  TO W-MESSAGE-ANOR                               00992000
+009930             PERFORM 9999-FIN-ANORMALE-DEB                        00993000
+009940               THRU  9999-FIN-ANORMALE-FIN.                       00994000
+009950     CLOSE PARMDEP.                                               00995000
+009960 6030-CRE-DEP-FIN.                                                00996000
+009970      EXIT.                                                       00997000
+009980************                                                      00998000
+009990************                                                      00999000
+010000  9990-FIN-NORMALE-DEB.                                           01000000
+010100            DISPLAY 'FIN   DU PROGRAMME ' W-PROGRAM-ID.           01010000
+010200       GOBACK.                                                    01020000
+010300  9990-FIN-NORMALE-FIN.                                           01030000
+010400       EXIT.                                                      01040000
+010500*************                                                     01050000
+010600 COPY ANORPROC.                                                   01060000
