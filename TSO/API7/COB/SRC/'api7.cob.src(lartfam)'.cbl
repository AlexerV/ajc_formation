@@ -0,0 +1,179 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. LARTFAM .                                            00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT     LISTART       ASSIGN    LISTART.                  00060000
+000700 DATA DIVISION.                                                   00070000
+000800 FILE SECTION.                                                    00080000
+000900 FD                 LISTART                                       00090000
+001000      BLOCK              00000 RECORDS                            00100000
+001100      DATA RECORD                                                 00110000
+001200                    LF00                                          00120000
+001300           LABEL RECORD STANDARD.                                 00130000
+001400 01               LF00               PICTURE X(80).               00140000
+001500 WORKING-STORAGE SECTION.                                         00150000
+001600      EXEC SQL                                                    00160000
+001700         INCLUDE SQLCA                                            00170000
+001800      END-EXEC.                                                   00180000
+001900*****                                                             00190000
+002000      EXEC SQL                                                    00200000
+002100         INCLUDE ARTICLE                                          00210000
+002200      END-EXEC.                                                   00220000
+002300******                                                            00230000
+002400      EXEC SQL                                                    00240000
+002500         DECLARE C-ARTFAM CURSOR FOR                              00250000
+002600         SELECT ID_ARTICLE, DESIGNATION, PRIX, ID_FAMILLE         00260000
+002700           FROM API7.ARTICLE                                      00270000
+002800          ORDER BY ID_FAMILLE, ID_ARTICLE                         00280000
+002900      END-EXEC.                                                   00290000
+003000******                                                            00300000
+003100 01  W-PROGRAM-ID   PIC X(8)  VALUE 'LARTFAM'.                    00310000
+003200 01  W-SQLCODE      PIC +++9.                                     00320000
+003300 01  W-EOF-ART      PIC X     VALUE '0'.                          00330000
+003400     88  FIN-ART-OK           VALUE '1'.                          00340000
+003410 01  W-PREMIERE-LIGNE PIC X   VALUE '1'.                          00341000
+003420     88  PREMIERE-LIGNE       VALUE '1'.                          00342000
+003430 01  W-PREV-FAMILLE PIC X(2)  VALUE SPACES.                       00343000
+003440 COPY ANORMAL.                                                    00344000
+003500******                                                            00350000
+003510 01  W-FAM-COUNT    PIC S9(5)     USAGE COMP-3 VALUE ZERO.        00351000
+003520 01  W-FAM-TOTAL    PIC S9(7)V9(2) USAGE COMP-3 VALUE ZERO.       00352000
+003530 01  W-FAM-AVG      PIC S9(5)V9(2) USAGE COMP-3 VALUE ZERO.       00353000
+003540 01  W-GR-COUNT     PIC S9(7)     USAGE COMP-3 VALUE ZERO.        00354000
+003550 01  W-GR-TOTAL     PIC S9(9)V9(2) USAGE COMP-3 VALUE ZERO.       00355000
+003560 01  W-GR-AVG       PIC S9(5)V9(2) USAGE COMP-3 VALUE ZERO.       00356000
+003600 01  W-LIGNE-ENTETE.                                              00360000
+003700     05  FILLER   PIC X(30) VALUE                                 00370000
+003710         'LISTE ARTICLES PAR FAMILLE   '.                         00371000
+003800     05  FILLER   PIC X(50) VALUE SPACES.                         00380000
+003900 01  W-LIGNE-DETAIL.                                               00390000
+004000     05  WD-ID-ARTICLE  PIC ZZZZZZZZ9.                            00400000
+004010     05  FILLER   PIC X(2)  VALUE SPACES.                         00401000
+004100     05  WD-DESIGNATION PIC X(20).                                00410000
+004110     05  FILLER   PIC X(2)  VALUE SPACES.                         00411000
+004200     05  WD-PRIX        PIC ZZZZ9.99.                             00420000
+004210     05  FILLER   PIC X(2)  VALUE SPACES.                         00421000
+004220     05  WD-ID-FAMILLE  PIC X(2).                                 00422000
+004230     05  FILLER   PIC X(35) VALUE SPACES.                         00423000
+004300 01  W-LIGNE-SOUS-TOTAL.                                          00430000
+004310     05  FILLER   PIC X(8)  VALUE 'FAMILLE '.                     00431000
+004320     05  WD-ST-FAMILLE  PIC X(2).                                 00432000
+004330     05  FILLER   PIC X(2)  VALUE SPACES.                         00433000
+004340     05  FILLER   PIC X(12) VALUE 'NB ARTICLES:'.                 00434000
+004350     05  WD-ST-COUNT    PIC ZZZZ9.                                00435000
+004360     05  FILLER   PIC X(2)  VALUE SPACES.                         00436000
+004370     05  FILLER   PIC X(11) VALUE 'PRIX MOYEN:'.                  00437000
+004380     05  WD-ST-AVG      PIC ZZZZ9.99.                             00438000
+004390     05  FILLER   PIC X(30) VALUE SPACES.                         00439000
+004400 01  W-LIGNE-TOTAL-GEN.                                           00440000
+004410     05  FILLER   PIC X(13) VALUE 'TOTAL GENERAL'.                00441000
+004420     05  FILLER   PIC X(2)  VALUE SPACES.                         00442000
+004430     05  FILLER   PIC X(12) VALUE 'NB ARTICLES:'.                 00443000
+004440     05  WD-TG-COUNT    PIC ZZZZZ9.                                00444000
+004450     05  FILLER   PIC X(2)  VALUE SPACES.                         00445000
+004460     05  FILLER   PIC X(11) VALUE 'PRIX MOYEN:'.                  00446000
+004470     05  WD-TG-AVG      PIC ZZZZ9.99.                             00447000
+004480     05  FILLER   PIC X(26) VALUE SPACES.                         00448000
+004500 PROCEDURE DIVISION.                                              00450000
+004600 1000-LARTFAM-DEB.                                                00460000
+004700     DISPLAY 'DEBUT DU PROGRAMME '  W-PROGRAM-ID                  00470000
+004800     PERFORM 6010-EDIT-ART-DEB                                    00480000
+004900       THRU  6010-EDIT-ART-FIN.                                   00490000
+005300     PERFORM 9990-FIN-NORMALE-DEB                                 00530000
+005400       THRU  9990-FIN-NORMALE-FIN.                                00540000
+005500 1000-LARTFAM-FIN.                                                00550000
+005600     EXIT.                                                        00560000
+005700***************                                                   00570000
+006800 6010-EDIT-ART-DEB.                                               00680000
+006900     OPEN OUTPUT LISTART.                                         00690000
+007000     MOVE W-LIGNE-ENTETE TO LF00.                                 00700000
+007100     WRITE LF00.                                                  00710000
+007200     EXEC SQL                                                     00720000
+007300         OPEN C-ARTFAM                                            00730000
+007400     END-EXEC.                                                    00740000
+007500     PERFORM 6011-FETCH-ART-DEB                                   00750000
+007600       THRU  6011-FETCH-ART-FIN                                   00760000
+007700       UNTIL FIN-ART-OK.                                          00770000
+007800     EXEC SQL                                                     00780000
+007900         CLOSE C-ARTFAM                                           00790000
+008000     END-EXEC.                                                    00800000
+008010     IF NOT PREMIERE-LIGNE                                        00801000
+008020         PERFORM 6020-SOUS-TOTAL-DEB                              00802000
+008030           THRU  6020-SOUS-TOTAL-FIN.                             00803000
+008040     IF W-GR-COUNT NOT = ZERO                                     00804000
+008050         PERFORM 6030-TOTAL-GEN-DEB                               00805000
+008060           THRU  6030-TOTAL-GEN-FIN.                              00806000
+008100     CLOSE LISTART.                                               00810000
+008200 6010-EDIT-ART-FIN.                                               00820000
+008300      EXIT.                                                       00830000
+008400***************                                                   00840000
+008500 6011-FETCH-ART-DEB.                                              00850000
+008600     EXEC SQL                                                     00860000
+008700         FETCH C-ARTFAM                                           00870000
+008710           INTO :W-ID-ARTICLE, :W-DESIGNATION, :W-PRIX,           00871000
+008720                :W-ID-FAMILLE                                     00872000
+008800     END-EXEC.                                                    00880000
+008900     EVALUATE SQLCODE                                             00890000
+009000         WHEN 100                                                 00900000
+009100             MOVE '1' TO W-EOF-ART                                00910000
+009200         WHEN ZERO                                                00920000
+009210             PERFORM 6012-RUPTURE-DEB                             00921000
+009220               THRU  6012-RUPTURE-FIN                             00922000
+009230             MOVE '0' TO W-PREMIERE-LIGNE                         00923000
+009240             ADD 1 TO W-FAM-COUNT W-GR-COUNT                      00924000
+009250             ADD W-PRIX TO W-FAM-TOTAL W-GR-TOTAL                 00925000
+009260             MOVE W-ID-ARTICLE TO WD-ID-ARTICLE                   00926000
+009270             MOVE W-DESIGNATION TO WD-DESIGNATION                 00927000
+009280             MOVE W-PRIX TO WD-PRIX                               00928000
+009290             MOVE W-ID-FAMILLE TO WD-ID-FAMILLE                   00929000
+009300             MOVE W-LIGNE-DETAIL TO LF00                          00930000
+009310             WRITE LF00                                           00931000
+009700         WHEN OTHER                                               00970000
+009800             MOVE SQLCODE TO W-SQLCODE                            00980000
+009900             MOVE 'FETCH C-ARTFAM SQLCODE = '                     00990000
+010000                  TO W-MESSAGE-ANOR                               01000000
+010100             PERFORM 9999-FIN-ANORMALE-DEB                        01010000
+010200               THRU  9999-FIN-ANORMALE-FIN.                       01020000
+010300 6011-FETCH-ART-FIN.                                              01030000
+010400      EXIT.                                                       01040000
+010410***************                                                   01041000
+010420 6012-RUPTURE-DEB.                                                01042000
+010430     IF PREMIERE-LIGNE                                            01043000
+010440         MOVE W-ID-FAMILLE TO W-PREV-FAMILLE                      01044000
+010450     ELSE                                                         01045000
+010460         IF W-ID-FAMILLE NOT = W-PREV-FAMILLE                     01046000
+010470             PERFORM 6020-SOUS-TOTAL-DEB                          01047000
+010480               THRU  6020-SOUS-TOTAL-FIN                          01048000
+010490             MOVE W-ID-FAMILLE TO W-PREV-FAMILLE.                 01049000
+010500 6012-RUPTURE-FIN.                                                01050000
+010510      EXIT.                                                       01051000
+010520***************                                                   01052000
+010600 6020-SOUS-TOTAL-DEB.                                             01060000
+010610     COMPUTE W-FAM-AVG ROUNDED = W-FAM-TOTAL / W-FAM-COUNT.       01061000
+010620     MOVE W-PREV-FAMILLE TO WD-ST-FAMILLE.                        01062000
+010630     MOVE W-FAM-COUNT TO WD-ST-COUNT.                             01063000
+010640     MOVE W-FAM-AVG TO WD-ST-AVG.                                 01064000
+010650     MOVE W-LIGNE-SOUS-TOTAL TO LF00.                             01065000
+010660     WRITE LF00.                                                  01066000
+010670     MOVE ZERO TO W-FAM-COUNT W-FAM-TOTAL.                        01067000
+010680 6020-SOUS-TOTAL-FIN.                                             01068000
+010690      EXIT.                                                       01069000
+010700***************                                                   01070000
+010800 6030-TOTAL-GEN-DEB.                                              01080000
+010810     COMPUTE W-GR-AVG ROUNDED = W-GR-TOTAL / W-GR-COUNT.          01081000
+010820     MOVE W-GR-COUNT TO WD-TG-COUNT.                              01082000
+010830     MOVE W-GR-AVG TO WD-TG-AVG.                                  01083000
+010840     MOVE W-LIGNE-TOTAL-GEN TO LF00.                              01084000
+010850     WRITE LF00.                                                  01085000
+010860 6030-TOTAL-GEN-FIN.                                              01086000
+010870      EXIT.                                                       01087000
+010900************                                                      01090000
+011000************                                                      01100000
+011100  9990-FIN-NORMALE-DEB.                                           01110000
+011200            DISPLAY 'FIN   DU PROGRAMME ' W-PROGRAM-ID.           01120000
+011300       GOBACK.                                                    01130000
+011400  9990-FIN-NORMALE-FIN.                                           01140000
+011500       EXIT.                                                      01150000
+011600*************                                                     01160000
+011700 COPY ANORPROC.                                                   01170000
