@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. LSTOCK  .                                            00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT     LISTSTO       ASSIGN    LISTSTO.                  00060000
+000700 DATA DIVISION.                                                   00070000
+000800 FILE SECTION.                                                    00080000
+000900 FD                 LISTSTO                                       00090000
+001000      BLOCK              00000 RECORDS                            00100000
+001100      DATA RECORD                                                 00110000
+001200                    LS00                                          00120000
+001300           LABEL RECORD STANDARD.                                 00130000
+001400 01               LS00               PICTURE X(80).               00140000
+001500 WORKING-STORAGE SECTION.                                         00150000
+001600      EXEC SQL                                                    00160000
+001700         INCLUDE SQLCA                                            00170000
+001800      END-EXEC.                                                   00180000
+001900*****                                                             00190000
+002000      EXEC SQL                                                    00200000
+002100         INCLUDE ARTICLE                                          00210000
+002200      END-EXEC.                                                   00220000
+002300******                                                            00230000
+002400      EXEC SQL                                                    00240000
+002500         INCLUDE STOCK                                            00250000
+002600      END-EXEC.                                                   00260000
+002700******                                                            00270000
+002800      EXEC SQL                                                    00280000
+002900         DECLARE C-STOCK CURSOR FOR                               00290000
+003000         SELECT S.ID_ARTICLE, A.DESIGNATION, S.ID_ENTREPOT,       00300000
+003010                S.QUANTITE                                        00301000
+003020           FROM API7.STOCK S, API7.ARTICLE A                      00302000
+003030          WHERE S.ID_ARTICLE = A.ID_ARTICLE                       00303000
+003040          ORDER BY S.ID_ARTICLE, S.ID_ENTREPOT                    00304000
+003100      END-EXEC.                                                   00310000
+003200******                                                            00320000
+003300 01  W-PROGRAM-ID   PIC X(8)  VALUE 'LSTOCK'.                     00330000
+003400 01  W-SQLCODE      PIC +++9.                                     00340000
+003500 01  W-EOF-STO      PIC X     VALUE '0'.                          00350000
+003600     88  FIN-STO-OK           VALUE '1'.                          00360000
+003700 01  W-PREMIERE-LIGNE PIC X   VALUE '1'.                          00370000
+003800     88  PREMIERE-LIGNE       VALUE '1'.                          00380000
+003900 01  W-PREV-ARTICLE PIC S9(9) USAGE COMP VALUE ZERO.              00390000
+004000 01  W-PREV-DESIGNATION PIC X(20) VALUE SPACES.                   00400000
+004100 COPY ANORMAL.                                                    00410000
+004200******                                                            00420000
+004300 01  W-ART-COUNT    PIC S9(7)     USAGE COMP-3 VALUE ZERO.        00430000
+004400 01  W-ART-TOTAL    PIC S9(9)     USAGE COMP-3 VALUE ZERO.        00440000
+004500 01  W-GR-COUNT     PIC S9(7)     USAGE COMP-3 VALUE ZERO.        00450000
+004600 01  W-GR-TOTAL     PIC S9(9)     USAGE COMP-3 VALUE ZERO.        00460000
+004700 01  W-LIGNE-ENTETE.                                              00470000
+004800     05  FILLER   PIC X(30) VALUE                                 00480000
+004810         'STOCK ARTICLES PAR ENTREPOT  '.                         00481000
+004900     05  FILLER   PIC X(50) VALUE SPACES.                         00490000
+005000 01  W-LIGNE-ARTICLE.                                             00500000
+005100     05  FILLER   PIC X(9)  VALUE 'ARTICLE: '.                    00510000
+005200     05  WA-ID-ARTICLE  PIC ZZZZZZZZ9.                            00520000
+005300     05  FILLER   PIC X(2)  VALUE SPACES.                         00530000
+005400     05  WA-DESIGNATION PIC X(20).                                00540000
+005500     05  FILLER   PIC X(40) VALUE SPACES.                         00550000
+005600 01  W-LIGNE-DETAIL.                                               00560000
+005700     05  FILLER   PIC X(11) VALUE SPACES.                         00570000
+005800     05  FILLER   PIC X(9)  VALUE 'ENTREPOT '.                    00580000
+005900     05  WD-ID-ENTREPOT PIC X(2).                                 00590000
+006000     05  FILLER   PIC X(4)  VALUE SPACES.                         00600000
+006100     05  FILLER   PIC X(10) VALUE 'QUANTITE: '.                   00610000
+006200     05  WD-QUANTITE    PIC ZZZZZZZZ9.                            00620000
+006300     05  FILLER   PIC X(35) VALUE SPACES.                         00630000
+006400 01  W-LIGNE-SOUS-TOTAL.                                          00640000
+006500     05  FILLER   PIC X(11) VALUE SPACES.                         00650000
+006600     05  FILLER   PIC X(18) VALUE 'TOTAL ARTICLE:    '.           00660000
+006700     05  WD-ST-TOTAL    PIC ZZZZZZZZ9.                            00670000
+006800     05  FILLER   PIC X(42) VALUE SPACES.                         00680000
+006900 01  W-LIGNE-TOTAL-GEN.                                           00690000
+007000     05  FILLER   PIC X(13) VALUE 'TOTAL GENERAL'.                00700000
+007100     05  FILLER   PIC X(2)  VALUE SPACES.                         00710000
+007200     05  FILLER   PIC X(12) VALUE 'NB ARTICLES:'.                 00720000
+007300     05  WD-TG-COUNT    PIC ZZZZZ9.                                00730000
+007400     05  FILLER   PIC X(2)  VALUE SPACES.                         00740000
+007500     05  FILLER   PIC X(10) VALUE 'QUANTITE: '.                   00750000
+007600     05  WD-TG-TOTAL    PIC ZZZZZZZZ9.                            00760000
+007700     05  FILLER   PIC X(26) VALUE SPACES.                         00770000
+007800 PROCEDURE DIVISION.                                              00780000
+007900 1000-LSTOCK-DEB.                                                 00790000
+008000     DISPLAY 'DEBUT DU PROGRAMME '  W-PROGRAM-ID                  00800000
+008100     PERFORM 6010-EDIT-STO-DEB                                    00810000
+008200       THRU  6010-EDIT-STO-FIN.                                   00820000
+008300     PERFORM 9990-FIN-NORMALE-DEB                                 00830000
+008400       THRU  9990-FIN-NORMALE-FIN.                                00840000
+008500 1000-LSTOCK-FIN.                                                 00850000
+008600     EXIT.                                                        00860000
+008700***************                                                   00870000
+008800 6010-EDIT-STO-DEB.                                               00880000
+008900     OPEN OUTPUT LISTSTO.                                         00890000
+009000     MOVE W-LIGNE-ENTETE TO LS00.                                 00900000
+009100     WRITE LS00.                                                  00910000
+009200     EXEC SQL                                                     00920000
+009300         OPEN C-STOCK                                             00930000
+009400     END-EXEC.                                                    00940000
+009500     PERFORM 6011-FETCH-STO-DEB                                   00950000
+009600       THRU  6011-FETCH-STO-FIN                                   00960000
+009700       UNTIL FIN-STO-OK.                                          00970000
+009800     EXEC SQL                                                     00980000
+009900         CLOSE C-STOCK                                            00990000
+010000     END-EXEC.                                                    01000000
+010100     IF NOT PREMIERE-LIGNE                                        01010000
+010200         PERFORM 6020-SOUS-TOTAL-DEB                              01020000
+010300           THRU  6020-SOUS-TOTAL-FIN.                             01030000
+010400     IF W-GR-COUNT NOT = ZERO                                     01040000
+010500         PERFORM 6030-TOTAL-GEN-DEB                               01050000
+010600           THRU  6030-TOTAL-GEN-FIN.                              01060000
+010700     CLOSE LISTSTO.                                               01070000
+010800 6010-EDIT-STO-FIN.                                               01080000
+010900      EXIT.                                                       01090000
+011000***************                                                   01100000
+011100 6011-FETCH-STO-DEB.                                              01110000
+011200     EXEC SQL                                                     01120000
+011300         FETCH C-STOCK                                            01130000
+011400           INTO :W-ID-ARTICLE OF DCLSTOCK, :W-DESIGNATION,        01140000
+011450                :W-ID-ENTREPOT, :W-QUANTITE                       01145000
+011600     END-EXEC.                                                    01160000
+011700     EVALUATE SQLCODE                                             01170000
+011800         WHEN 100                                                 01180000
+011900             MOVE '1' TO W-EOF-STO                                01190000
+012000         WHEN ZERO                                                01200000
+012100             PERFORM 6012-RUPTURE-DEB                             01210000
+012200               THRU  6012-RUPTURE-FIN                             01220000
+012300             MOVE '0' TO W-PREMIERE-LIGNE                         01230000
+012400             ADD W-QUANTITE TO W-ART-TOTAL W-GR-TOTAL              01240000
+012500             MOVE W-ID-ENTREPOT TO WD-ID-ENTREPOT                 01250000
+012600             MOVE W-QUANTITE TO WD-QUANTITE                       01260000
+012700             MOVE W-LIGNE-DETAIL TO LS00                          01270000
+012800             WRITE LS00                                           01280000
+012900         WHEN OTHER                                               01290000
+013000             MOVE SQLCODE TO W-SQLCODE                            01300000
+013100             MOVE 'FETCH C-STOCK SQLCODE = '                      01310000
+013200                  TO W-MESSAGE-ANOR                               01320000
+013300             PERFORM 9999-FIN-ANORMALE-DEB                        01330000
+013400               THRU  9999-FIN-ANORMALE-FIN.                       01340000
+013500 6011-FETCH-STO-FIN.                                              01350000
+013600      EXIT.                                                       01360000
+013700***************                                                   01370000
+013800 6012-RUPTURE-DEB.                                                01380000
+013900     IF PREMIERE-LIGNE                                            01390000
+014000         MOVE W-ID-ARTICLE OF DCLSTOCK TO W-PREV-ARTICLE          01400000
+014100         MOVE W-DESIGNATION TO W-PREV-DESIGNATION                 01410000
+014200         ADD 1 TO W-GR-COUNT                                      01420000
+014300         PERFORM 6013-ENTETE-ART-DEB                              01430000
+014400           THRU  6013-ENTETE-ART-FIN                              01440000
+014500     ELSE                                                         01450000
+014600         IF W-ID-ARTICLE OF DCLSTOCK NOT = W-PREV-ARTICLE         01460000
+014700             PERFORM 6020-SOUS-TOTAL-DEB                          01470000
+014800               THRU  6020-SOUS-TOTAL-FIN                          01480000
+014900             MOVE W-ID-ARTICLE OF DCLSTOCK TO W-PREV-ARTICLE      01490000
+015000             MOVE W-DESIGNATION TO W-PREV-DESIGNATION             01500000
+015100             ADD 1 TO W-GR-COUNT                                  01510000
+015200             PERFORM 6013-ENTETE-ART-DEB                          01520000
+015300               THRU  6013-ENTETE-ART-FIN.                         01530000
+015400 6012-RUPTURE-FIN.                                                01540000
+015500      EXIT.                                                       01550000
+015600***************                                                   01560000
+015700 6013-ENTETE-ART-DEB.                                             01570000
+015800     MOVE W-ID-ARTICLE OF DCLSTOCK TO WA-ID-ARTICLE.              01580000
+015900     MOVE W-DESIGNATION TO WA-DESIGNATION.                        01590000
+016000     MOVE W-LIGNE-ARTICLE TO LS00.                                01600000
+016100     WRITE LS00.                                                  01610000
+016200 6013-ENTETE-ART-FIN.                                             01620000
+016300      EXIT.                                                       01630000
+016400***************                                                   01640000
+016500 6020-SOUS-TOTAL-DEB.                                             01650000
+016600     MOVE W-ART-TOTAL TO WD-ST-TOTAL.                             01660000
+016700     MOVE W-LIGNE-SOUS-TOTAL TO LS00.                             01670000
+016800     WRITE LS00.                                                  01680000
+016900     MOVE ZERO TO W-ART-TOTAL.                                    01690000
+017000 6020-SOUS-TOTAL-FIN.                                             01700000
+017100      EXIT.                                                       01710000
+017200***************                                                   01720000
+017300 6030-TOTAL-GEN-DEB.                                              01730000
+017400     MOVE W-GR-COUNT TO WD-TG-COUNT.                              01740000
+017500     MOVE W-GR-TOTAL TO WD-TG-TOTAL.                              01750000
+017600     MOVE W-LIGNE-TOTAL-GEN TO LS00.                              01760000
+017700     WRITE LS00.                                                  01770000
+017800 6030-TOTAL-GEN-FIN.                                              01780000
+017900      EXIT.                                                       01790000
+018000************                                                      01800000
+018100************                                                      01810000
+018200  9990-FIN-NORMALE-DEB.                                           01820000
+018300            DISPLAY 'FIN   DU PROGRAMME ' W-PROGRAM-ID.           01830000
+018400       GOBACK.                                                    01840000
+018500  9990-FIN-NORMALE-FIN.                                           01850000
+018600       EXIT.                                                      01860000
+018700*************                                                     01870000
+018800 COPY ANORPROC.                                                   01880000
