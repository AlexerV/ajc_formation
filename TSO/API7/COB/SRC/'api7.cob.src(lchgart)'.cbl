@@ -0,0 +1,190 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. LCHGART .                                            00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT     AR-FICHIER    ASSIGN    ARTCHG.                   00060000
+000700     SELECT     REJ-FICHIER   ASSIGN    REJART.                   00070000
+000800 DATA DIVISION.                                                   00080000
+000900 FILE SECTION.                                                    00090000
+001000 FD                 AR-FICHIER                                    00100000
+001100      BLOCK              00000 RECORDS                            00110000
+001200      DATA RECORD                                                 00120000
+001300                    CA00                                          00130000
+001400           LABEL RECORD STANDARD.                                 00140000
+001500 01               CA00.                                           00150000
+001600   10             CA00-NOART    PICTURE 9(9).                     00160000
+001700   10             CA00-LIART    PICTURE X(20).                    00170000
+001800   10             CA00-PRIX     PICTURE 9(5)V99.                  00180000
+001900   10             CA00-MARQUE   PICTURE X(2).                     00190000
+002000   10             CA00-FAMILLE  PICTURE X(2).                     00200000
+002100   10             CA00-FILLER   PICTURE X(40).                    00210000
+002200 FD                 REJ-FICHIER                                   00220000
+002300      BLOCK              00000 RECORDS                            00230000
+002400      DATA RECORD                                                 00240000
+002500                    CJ00                                          00250000
+002600           LABEL RECORD STANDARD.                                 00260000
+002700 01               CJ00.                                           00270000
+002800   10             CJ00-NOART    PICTURE 9(9).                     00280000
+002900   10             CJ00-LIART    PICTURE X(20).                    00290000
+003000   10             CJ00-PRIX     PICTURE 9(5)V99.                  00300000
+003100   10             CJ00-MARQUE   PICTURE X(2).                     00310000
+003200   10             CJ00-FAMILLE  PICTURE X(2).                     00320000
+003300   10             CJ00-RAISON   PICTURE X(30).                    00330000
+003400   10             CJ00-FILLER   PICTURE X(10).                    00340000
+003500 WORKING-STORAGE SECTION.                                         00350000
+003600      EXEC SQL                                                    00360000
+003700         INCLUDE SQLCA                                            00370000
+003800      END-EXEC.                                                   00380000
+003900*****                                                             00390000
+004000      EXEC SQL                                                    00400000
+004100         INCLUDE ARTICLE                                          00410000
+004200      END-EXEC.                                                   00420000
+004300*****                                                             00430000
+004400      EXEC SQL                                                    00440000
+004500         INCLUDE MARQUE                                           00450000
+004600      END-EXEC.                                                   00460000
+004700*****                                                             00470000
+004800      EXEC SQL                                                    00480000
+004900         INCLUDE FAMILLE                                          00490000
+005000      END-EXEC.                                                   00500000
+005100******                                                            00510000
+005200 01  W-PROGRAM-ID   PIC X(8)  VALUE 'LCHGART'.                    00520000
+005300 01  W-SQLCODE      PIC +++9.                                     00530000
+005400 01  W-EOF-AR       PIC X     VALUE '0'.                          00540000
+005500     88  FIN-AR-OK            VALUE '1'.                          00550000
+005600 01  W-CODE-REJET   PIC X(30) VALUE SPACES.                       00560000
+005700 01  W-CNT-MARQUE   PIC S9(9) USAGE COMP.                         00570000
+005800 01  W-CNT-FAMILLE  PIC S9(9) USAGE COMP.                         00580000
+005900 COPY ANORMAL.                                                    00590000
+006000******                                                            00600000
+006100 01  W-CPT-LUS      PIC S9(9) USAGE COMP-3 VALUE ZERO.            00610000
+006200 01  W-CPT-CHARGES  PIC S9(9) USAGE COMP-3 VALUE ZERO.            00620000
+006300 01  W-CPT-REJETS   PIC S9(9) USAGE COMP-3 VALUE ZERO.            00630000
+006400******                                                            00640000
+006500 PROCEDURE DIVISION.                                              00650000
+006600 1000-LCHGART-DEB.                                                00660000
+006700     DISPLAY 'DEBUT DU PROGRAMME '  W-PROGRAM-ID                  00670000
+006800     PERFORM 5000-INIT-DEB                                        00680000
+006900       THRU  5000-INIT-FIN.                                       00690000
+007000     PERFORM 6010-TRAITE-DEB                                      00700000
+007100       THRU  6010-TRAITE-FIN                                      00710000
+007200       UNTIL FIN-AR-OK.                                           00720000
+007300     PERFORM 8000-FIN-TRT-DEB                                     00730000
+007400       THRU  8000-FIN-TRT-FIN.                                    00740000
+007500     PERFORM 9990-FIN-NORMALE-DEB                                 00750000
+007600       THRU  9990-FIN-NORMALE-FIN.                                00760000
+007700 1000-LCHGART-FIN.                                                00770000
+007800     EXIT.                                                        00780000
+007900***************                                                   00790000
+008000 5000-INIT-DEB.                                                   00800000
+008100     OPEN INPUT  AR-FICHIER.                                      00810000
+008200     OPEN OUTPUT REJ-FICHIER.                                     00820000
+008300 5000-INIT-FIN.                                                   00830000
+008400      EXIT.                                                       00840000
+008500***************                                                   00850000
+008600 6010-TRAITE-DEB.                                                 00860000
+008700     READ AR-FICHIER AT END                                       00870000
+008800         MOVE '1' TO W-EOF-AR                                     00880000
+008900         GO TO 6010-TRAITE-FIN.                                   00890000
+009000     ADD 1 TO W-CPT-LUS.                                          00900000
+009100     PERFORM 6020-VALIDE-DEB                                      00910000
+009200       THRU  6020-VALIDE-FIN.                                     00920000
+009300     IF W-CODE-REJET = SPACES                                     00930000
+009400         PERFORM 6030-INSERT-DEB                                  00940000
+009500           THRU  6030-INSERT-FIN                                  00950000
+009600     ELSE                                                         00960000
+009700         PERFORM 6040-REJET-DEB                                   00970000
+009800           THRU  6040-REJET-FIN.                                  00980000
+009900 6010-TRAITE-FIN.                                                 00990000
+010000      EXIT.                                                       01000000
+010100***************                                                   01010000
+010200 6020-VALIDE-DEB.                                                 01020000
+010300     MOVE SPACES TO W-CODE-REJET.                                 01030000
+010310     MOVE ZERO TO W-CNT-MARQUE.                                   01031000
+010320     IF CA00-MARQUE NOT = SPACES                                  01032000
+010400         EXEC SQL                                                 01040000
+010500             SELECT COUNT(*)                                      01050000
+010600               INTO :W-CNT-MARQUE                                 01060000
+010700               FROM API7.MARQUE                                   01070000
+010800              WHERE ID_MARQUE = :CA00-MARQUE                      01080000
+010900         END-EXEC                                                 01090000
+011000         IF W-CNT-MARQUE = ZERO                                   01100000
+011100             MOVE 'MARQUE INCONNUE' TO W-CODE-REJET               01110000
+011150         END-IF                                                   01115000
+011180     END-IF.                                                      01118000
+011200     EXEC SQL                                                     01120000
+011300         SELECT COUNT(*)                                          01130000
+011400           INTO :W-CNT-FAMILLE                                    01140000
+011500           FROM API7.FAMILLE                                      01150000
+011600          WHERE ID_FAMILLE = :CA00-FAMILLE                        01160000
+011700     END-EXEC.                                                    01170000
+011800     IF W-CNT-FAMILLE = ZERO                                      01180000
+011900         IF W-CODE-REJET = SPACES                                 01190000
+012000             MOVE 'FAMILLE INCONNUE' TO W-CODE-REJET              01200000
+012100         ELSE                                                     01210000
+012200             MOVE 'MARQUE ET FAMILLE INCONNUES' TO W-CODE-REJET.  01220000
+012300 6020-VALIDE-FIN.                                                 01230000
+012400      EXIT.                                                       01240000
+012500***************                                                   01250000
+012600 6030-INSERT-DEB.                                                 01260000
+012700     MOVE CA00-NOART   TO W-ID-ARTICLE.                           01270000
+012800     MOVE CA00-LIART   TO W-DESIGNATION.                          01280000
+012900     MOVE CA00-PRIX    TO W-PRIX.                                 01290000
+013000     MOVE CA00-MARQUE  TO W-ID-MARQUE OF DCLMARQUE.               01300000
+013010     IF CA00-MARQUE = SPACES                                      01301000
+013020         MOVE -1 TO INDSTRUC(4)                                   01302000
+013030     ELSE                                                         01303000
+013040         MOVE ZERO TO INDSTRUC(4).                                01304000
+013100     MOVE CA00-FAMILLE TO W-ID-FAMILLE OF DCLFAMILLE.             01310000
+013200     EXEC SQL                                                     01320000
+013300         INSERT INTO API7.ARTICLE                                 01330000
+013400                (ID_ARTICLE, DESIGNATION, PRIX,                   01340000
+013500                 ID_MARQUE, ID_FAMILLE)                           01350000
+013600         VALUES (:W-ID-ARTICLE, :W-DESIGNATION, :W-PRIX,          01360000
+013700                 :W-ID-MARQUE OF DCLMARQUE :INDSTRUC(4),          01370000
+013710                 :W-ID-FAMILLE OF DCLFAMILLE)                     01371000
+013800     END-EXEC.                                                    01380000
+013900     IF SQLCODE = ZERO                                            01390000
+014000         ADD 1 TO W-CPT-CHARGES                                   01400000
+014100     ELSE                                                         01410000
+014200         MOVE SQLCODE TO W-SQLCODE                                01420000
+014300         STRING 'INSERT REFUSE SQLCODE=' W-SQLCODE                01430000
+014310             DELIMITED BY SIZE INTO W-CODE-REJET                  01431000
+014320             ON OVERFLOW                                          01432000
+014330                 MOVE 'INSERT REFUSE PAR DB2'  TO W-CODE-REJET    01433000
+014340         END-STRING                                               01434000
+014500         PERFORM 6040-REJET-DEB                                   01450000
+014600           THRU  6040-REJET-FIN.                                  01460000
+014700 6030-INSERT-FIN.                                                 01470000
+014800      EXIT.                                                       01480000
+014900***************                                                   01490000
+015000 6040-REJET-DEB.                                                  01500000
+015100     MOVE CA00-NOART    TO CJ00-NOART.                            01510000
+015200     MOVE CA00-LIART    TO CJ00-LIART.                            01520000
+015300     MOVE CA00-PRIX     TO CJ00-PRIX.                             01530000
+015400     MOVE CA00-MARQUE   TO CJ00-MARQUE.                           01540000
+015500     MOVE CA00-FAMILLE  TO CJ00-FAMILLE.                          01550000
+015600     MOVE W-CODE-REJET  TO CJ00-RAISON.                           01560000
+015700     WRITE CJ00.                                                  01570000
+015800     ADD 1 TO W-CPT-REJETS.                                       01580000
+015900 6040-REJET-FIN.                                                  01590000
+016000      EXIT.                                                       01600000
+016100***************                                                   01610000
+016200 8000-FIN-TRT-DEB.                                                01620000
+016300     CLOSE AR-FICHIER.                                            01630000
+016400     CLOSE REJ-FICHIER.                                           01640000
+016500     DISPLAY 'ARTICLES LUS     = ' W-CPT-LUS.                     01650000
+016600     DISPLAY 'ARTICLES CHARGES = ' W-CPT-CHARGES.                 01660000
+016700     DISPLAY 'ARTICLES REJETES = ' W-CPT-REJETS.                  01670000
+016800 8000-FIN-TRT-FIN.                                                01680000
+016900      EXIT.                                                       01690000
+017000************                                                      01700000
+017100************                                                      01710000
+017200  9990-FIN-NORMALE-DEB.                                           01720000
+017300            DISPLAY 'FIN   DU PROGRAMME ' W-PROGRAM-ID.           01730000
+017400       GOBACK.                                                    01740000
+017500  9990-FIN-NORMALE-FIN.                                           01750000
+017600       EXIT.                                                      01760000
+017700*************                                                     01770000
+017800 COPY ANORPROC.                                                   01780000
