@@ -0,0 +1,38 @@
+      ******************************************************************
+      * DCLGEN TABLE(STOCK)                                            *
+      *        LIBRARY(API7.COB.CPY(STOCK))                            *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(W-)                                               *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE STOCK TABLE
+           ( ID_ARTICLE                     INTEGER NOT NULL,
+             ID_ENTREPOT                    CHAR(2) NOT NULL,
+             QUANTITE                       INTEGER NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE STOCK                              *
+      ******************************************************************
+       01  DCLSTOCK.
+      *    *************************************************************
+      *                       ID_ARTICLE
+           10 W-ID-ARTICLE         PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *                       ID_ENTREPOT
+           10 W-ID-ENTREPOT        PIC X(2).
+      *    *************************************************************
+      *                       QUANTITE
+           10 W-QUANTITE           PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ISTOCK.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 3 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
