@@ -0,0 +1,34 @@
+      ******************************************************************
+      * DCLGEN TABLE(DEPARTEMENTS)                                     *
+      *        LIBRARY(API7.COB.CPY(DEPART))                           *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(W-)                                                *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE DEPARTEMENTS TABLE
+           ( LIE                            INTEGER NOT NULL,
+             LIB                            CHAR(20) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DEPARTEMENTS                       *
+      ******************************************************************
+       01  DCLDEPARTEMENTS.
+      *    *************************************************************
+      *                       LIE
+           10 W-LIE                PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *                       LIB
+           10 W-LIB                PIC X(20).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IDEPARTEMENTS.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 2 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
