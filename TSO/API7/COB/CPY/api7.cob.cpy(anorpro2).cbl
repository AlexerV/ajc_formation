@@ -0,0 +1,13 @@
+      ******************************************************************
+      * SHARED ABNORMAL-TERMINATION PARAGRAPH - PLAIN BATCH (STOP RUN) *
+      * REQUIRES W-MESSAGE-ANOR (COPY ANORMAL) AND W-PROGRAM-ID TO BE  *
+      * DECLARED BY THE CALLING PROGRAM                                *
+      ******************************************************************
+       N99SEQ.
+       F99SEQ.
+           DISPLAY W-MESSAGE-ANOR.
+           DISPLAY 'FIN ANORMALE  DU PROGRAMME ' W-PROGRAM-ID.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       F99SEQ-FN.
+           EXIT.
