@@ -0,0 +1,12 @@
+      ******************************************************************
+      * SHARED ABNORMAL-TERMINATION PARAGRAPH - DB2 BATCH (GOBACK)     *
+      * REQUIRES W-MESSAGE-ANOR (COPY ANORMAL), W-SQLCODE AND          *
+      * W-PROGRAM-ID TO BE DECLARED BY THE CALLING PROGRAM             *
+      ******************************************************************
+       9999-FIN-ANORMALE-DEB.
+           DISPLAY W-MESSAGE-ANOR W-SQLCODE.
+           DISPLAY 'FIN ANORMALE  DU PROGRAMME ' W-PROGRAM-ID.
+           MOVE 12 TO RETURN-CODE.
+           GOBACK.
+       9999-FIN-ANORMALE-FIN.
+           EXIT.
