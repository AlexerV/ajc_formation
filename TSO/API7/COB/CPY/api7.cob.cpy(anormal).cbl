@@ -0,0 +1,7 @@
+      ******************************************************************
+      * SHARED ABNORMAL-TERMINATION MESSAGE AREA                       *
+      * COPY THIS INTO WORKING-STORAGE, THEN COPY ANORPROC (DB2 BATCH, *
+      * GOBACK) OR ANORPRO2 (PLAIN BATCH, STOP RUN) INTO THE PROCEDURE *
+      * DIVISION TO GET THE MATCHING ABNORMAL-END LOGIC                *
+      ******************************************************************
+       01  W-MESSAGE-ANOR PIC X(60) VALUE SPACES.
