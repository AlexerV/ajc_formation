@@ -0,0 +1,42 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRIX_HISTORIQUE)                                  *
+      *        LIBRARY(API7.COB.CPY(PRIXHIST))                         *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(W-)                                                *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE PRIX_HISTORIQUE TABLE
+           ( ID_ARTICLE                     INTEGER NOT NULL,
+             ANCIEN_PRIX                    DECIMAL(7, 2) NOT NULL,
+             NOUVEAU_PRIX                   DECIMAL(7, 2) NOT NULL,
+             DATE_CHANGEMENT                DATE NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRIX_HISTORIQUE                    *
+      ******************************************************************
+       01  DCLPRIXHIST.
+      *    *************************************************************
+      *                       ID_ARTICLE
+           10 W-ID-ARTICLE         PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *                       ANCIEN_PRIX
+           10 W-ANCIEN-PRIX        PIC S9(5)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       NOUVEAU_PRIX
+           10 W-NOUVEAU-PRIX       PIC S9(5)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       DATE_CHANGEMENT
+           10 W-DATE-CHANGEMENT    PIC X(10).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IPRIXHIST.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 4 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
