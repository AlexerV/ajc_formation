@@ -13,7 +13,7 @@
            EXEC SQL DECLARE ARTICLE TABLE
            ( ID_ARTICLE                     INTEGER NOT NULL,
              DESIGNATION                    CHAR(20) NOT NULL,
-             PRIX                           DECIMAL(5, 2) NOT NULL,
+             PRIX                           DECIMAL(7, 2) NOT NULL,
              ID_MARQUE                      CHAR(2),
              ID_FAMILLE                     CHAR(2) NOT NULL
            ) END-EXEC.
@@ -29,7 +29,7 @@
            10 W-DESIGNATION        PIC X(20).
       *    *************************************************************
       *                       PRIX
-           10 W-PRIX               PIC S9(3)V9(2) USAGE COMP-3.
+           10 W-PRIX               PIC S9(5)V9(2) USAGE COMP-3.
       *    *************************************************************
       *                       ID_MARQUE
            10 W-ID-MARQUE          PIC X(2).
