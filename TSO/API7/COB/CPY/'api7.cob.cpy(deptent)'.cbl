@@ -0,0 +1,34 @@
+      ******************************************************************
+      * DCLGEN TABLE(DEPT_ENTREPOT)                                    *
+      *        LIBRARY(API7.COB.CPY(DEPTENT))                         *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(W-)                                               *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE DEPT_ENTREPOT TABLE
+           ( LIE                            INTEGER NOT NULL,
+             ID_ENTREPOT                    CHAR(2) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DEPT_ENTREPOT                      *
+      ******************************************************************
+       01  DCLDEPTENTREPOT.
+      *    *************************************************************
+      *                       LIE
+           10 W-LIE                PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *                       ID_ENTREPOT
+           10 W-ID-ENTREPOT        PIC X(2).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IDEPTENTREPOT.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 2 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
